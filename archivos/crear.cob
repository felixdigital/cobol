@@ -7,34 +7,66 @@
                    SELECT OPTIONAL EMPLEADOS-FILE
                    ASSIGN TO "empleados.dat"
                    ORGANIZATION IS LINE SEQUENTIAL.
-           
+
        DATA DIVISION.
            FILE SECTION.
                FD EMPLEADOS-FILE.
-                   01 EMPLEADOS-REG.
-                       05 EMPLEADOS-ID PIC 9(6).
-                       05 EMPLEADOS-NOMBRE PIC X(15).
-                       05 EMPLEADOS-APELLIDOS PIC X(15).
+                   COPY copyempl.
 
        WORKING-STORAGE SECTION.
-       
+           01 WS-EOF-SCAN PIC X VALUE 'N'.
+               88 FIN-SCAN VALUE 'S'.
+           01 WS-TOTAL-REGISTROS PIC 9(5) VALUE ZERO.
+
+           01 WS-SECUENCIA-NOMBRE PIC X(10) VALUE "EMPLEADO".
+           01 WS-SECUENCIA-VALOR  PIC 9(8).
+
        PROCEDURE DIVISION.
-           
+
+           PERFORM CONTAR-REGISTROS.
+
            *> abrir para aÃ±adir
-           OPEN EXTEND EMPLEADOS-FILE.     
+           OPEN EXTEND EMPLEADOS-FILE.
+
+           *>cabecera de auditoria (fecha, hora, secuencia)
+           MOVE FUNCTION CURRENT-DATE (1:8) TO EMPLEADO-LOG-FECHA.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO EMPLEADO-LOG-HORA.
+           COMPUTE EMPLEADO-LOG-SEQ = WS-TOTAL-REGISTROS + 1.
 
            *>asignar valores a reg
-           MOVE 12 TO EMPLEADOS-ID.
-           MOVE "Ana" TO EMPLEADOS-NOMBRE.
-           MOVE "Lopez" TO EMPLEADOS-APELLIDOS.
+           CALL "siguientesecuencia" USING WS-SECUENCIA-NOMBRE
+               WS-SECUENCIA-VALOR.
+           MOVE WS-SECUENCIA-VALOR TO EMPLEADO-ID.
+           MOVE "Ana" TO EMPLEADO-NOMBRE.
+           MOVE "Lopez" TO EMPLEADO-APELLIDOS.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO EMPLEADO-FECHA-ALTA.
+           MOVE "VENTAS" TO EMPLEADO-DEPARTAMENTO.
+           MOVE 12.50 TO EMPLEADO-TARIFA-HORA.
+           MOVE 0 TO EMPLEADO-SALARIO.
+           MOVE 0 TO EMPLEADO-SALARIO-NETO.
+           SET EMPLEADO-ACTIVO TO TRUE.
 
            *>escribir reg en fichero
-           WRITE EMPLEADOS-REG.       
-           
+           WRITE EMPLEADO-REG.
+
            *> cerrar
            CLOSE EMPLEADOS-FILE.
 
-           STOP RUN. 
-          
+           STOP RUN.
+
+           CONTAR-REGISTROS.
+      *>   CUENTA LOS REGISTROS EXISTENTES PARA NUMERAR LA SECUENCIA
+               MOVE 'N' TO WS-EOF-SCAN.
+               OPEN INPUT EMPLEADOS-FILE.
+               PERFORM UNTIL FIN-SCAN
+                   READ EMPLEADOS-FILE NEXT RECORD
+                       AT END
+                           SET FIN-SCAN TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-TOTAL-REGISTROS
+                   END-READ
+               END-PERFORM.
+               CLOSE EMPLEADOS-FILE.
+
        END PROGRAM programa.
-       
+
