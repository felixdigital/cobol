@@ -7,60 +7,101 @@
                    SELECT OPTIONAL EMPLEADOS-FILE
                    ASSIGN TO "empleados.dat"
                    ORGANIZATION IS LINE SEQUENTIAL.
-           
+
+                   SELECT EMPLEADOS-LISTADO-FILE
+                   ASSIGN TO "empleados-listado.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
            FILE SECTION.
                FD EMPLEADOS-FILE.
-                   01 EMPLEADOS-REG.
-                       05 EMPLEADOS-ID PIC 9(6).
-                       05 EMPLEADOS-NOMBRE PIC X(15).
-                       05 EMPLEADOS-APELLIDOS PIC X(15).
+                   COPY copyempl.
+
+               FD EMPLEADOS-LISTADO-FILE.
+                   01 EMPLEADOS-LISTADO-LINE PIC X(120).
 
        WORKING-STORAGE SECTION.
            77 paginacion pic 9 value 0.
            77 seguir pic X value space.
            77 eof PIC 9 VALUE 0.
-       
+
+           01 WS-MODO-EXPORTAR PIC X VALUE 'N'.
+               88 MODO-EXPORTAR VALUE 'S'.
+
        PROCEDURE DIVISION.
            perform main.
-           
+
            MAIN.
            *> abrir para leer
            OPEN INPUT EMPLEADOS-FILE.
 
            *>recorrer registros
-           MOVE 0 TO EOF. 
+           MOVE 0 TO EOF.
            PERFORM UNTIL EOF = 1
                READ EMPLEADOS-FILE NEXT RECORD
-                   AT END 
+                   AT END
                        MOVE 1 TO EOF
                    NOT AT END
-                   if paginacion = 3
-                       display "Â¿desea seguir(s/n)?"
-                       accept seguir
-                       if seguir = 's'
-                           move 1 to paginacion     
+                   IF MODO-EXPORTAR
+                       PERFORM ESCRIBIR-EXPORT
+                   ELSE
+                       if paginacion = 3
+                           display "(s) seguir / (n) salir / "
+                               "(e) exportar resto a fichero: "
+                               WITH NO ADVANCING
+                           accept seguir
+                           evaluate seguir
+                               when 's'
+                                   move 1 to paginacion
+                                   perform MOSTRAR
+                               when 'e'
+                                   set MODO-EXPORTAR to true
+                                   open output EMPLEADOS-LISTADO-FILE
+                                   perform ESCRIBIR-EXPORT
+                               when other
+                                   move 1 to eof
+                           end-evaluate
+                       else
                            perform MOSTRAR
-                       else    
-                          move 1 to eof
+                           add 1 to paginacion
                        end-if
-                   else
-                       perform MOSTRAR 
-                       add 1 to paginacion
-                   end-if      
+                   END-IF
                END-READ
            END-PERFORM.
 
+           IF MODO-EXPORTAR
+               CLOSE EMPLEADOS-LISTADO-FILE
+               DISPLAY "Listado exportado a empleados-listado.dat"
+           END-IF.
+
            *> cerrar
            CLOSE EMPLEADOS-FILE.
 
-           STOP RUN. 
+           STOP RUN.
 
            MOSTRAR.
-               DISPLAY EMPLEADOS-ID , " " with no advancing.
-               DISPLAY EMPLEADOS-NOMBRE with no advancing.
-               DISPLAY EMPLEADOS-APELLIDOS.
-            
-          
+               DISPLAY EMPLEADO-LOG-FECHA , "-" EMPLEADO-LOG-HORA , "-"
+                   EMPLEADO-LOG-SEQ , " " with no advancing.
+               DISPLAY EMPLEADO-ID , " " with no advancing.
+               DISPLAY EMPLEADO-NOMBRE with no advancing.
+               DISPLAY EMPLEADO-APELLIDOS , " " with no advancing.
+               DISPLAY EMPLEADO-FECHA-ALTA , " " with no advancing.
+               DISPLAY EMPLEADO-DEPARTAMENTO , " " with no advancing.
+               DISPLAY EMPLEADO-TARIFA-HORA , " " with no advancing.
+               DISPLAY EMPLEADO-SALARIO , " " with no advancing.
+               DISPLAY EMPLEADO-SALARIO-NETO , " " with no advancing.
+               DISPLAY EMPLEADO-ESTADO.
+
+           ESCRIBIR-EXPORT.
+               STRING EMPLEADO-LOG-FECHA " " EMPLEADO-LOG-HORA " "
+                   EMPLEADO-LOG-SEQ " "
+                   EMPLEADO-ID " " EMPLEADO-NOMBRE " "
+                   EMPLEADO-APELLIDOS " " EMPLEADO-FECHA-ALTA " "
+                   EMPLEADO-DEPARTAMENTO " " EMPLEADO-TARIFA-HORA " "
+                   EMPLEADO-SALARIO " " EMPLEADO-SALARIO-NETO " "
+                   EMPLEADO-ESTADO
+                   DELIMITED BY SIZE INTO EMPLEADOS-LISTADO-LINE.
+               WRITE EMPLEADOS-LISTADO-LINE.
+
        END PROGRAM programa.
-       
+
