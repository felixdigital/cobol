@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-NOCTURNO.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT OPTIONAL RUN-CONTROL-FILE
+                   ASSIGN TO "run-control.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+               FD RUN-CONTROL-FILE.
+                   01 RUN-CONTROL-REG.
+                       05 RC-PASO      PIC X(20).
+                       05 RC-ESTADO    PIC X(1).
+                           88 RC-COMPLETADO VALUE 'C'.
+                       05 RC-FECHA     PIC 9(8).
+                       05 RC-HORA      PIC 9(6).
+
+           WORKING-STORAGE SECTION.
+               01 EOF PIC X VALUE 'N'.
+
+               01 WS-PASO-VENTAS-DONE PIC X VALUE 'N'.
+                   88 PASO-VENTAS-COMPLETADO VALUE 'S'.
+               01 WS-PASO-CONTRATOS-DONE PIC X VALUE 'N'.
+                   88 PASO-CONTRATOS-COMPLETADO VALUE 'S'.
+
+               01 WS-RC-PASO-ACTUAL PIC X(20).
+               01 WS-HOY-FECHA PIC 9(8).
+
+       PROCEDURE DIVISION.
+
+           PERFORM MAIN.
+
+           MAIN.
+      *>   EJECUTA LOS PASOS DEL PROCESO NOCTURNO EN ORDEN, SALTANDO
+      *>   LOS QUE EL FICHERO DE CONTROL YA MARCA COMO COMPLETADOS EN
+      *>   LA EJECUCION DE HOY (UN PASO COMPLETADO EN UNA FECHA ANTERIOR
+      *>   SE VUELVE A EJECUTAR: EL FICHERO PERMITE REANUDAR UN PROCESO
+      *>   NOCTURNO INTERRUMPIDO, NO SALTARSE UN PASO PARA SIEMPRE)
+               MOVE FUNCTION CURRENT-DATE (1:8) TO WS-HOY-FECHA.
+               PERFORM CARGAR-RUN-CONTROL.
+               PERFORM PASO-VENTAS-CIERRE.
+               PERFORM PASO-VALIDACION-CONTRATOS.
+
+               DISPLAY "Proceso nocturno finalizado.".
+               STOP RUN.
+
+           CARGAR-RUN-CONTROL.
+               MOVE 'N' TO EOF.
+
+               OPEN INPUT RUN-CONTROL-FILE.
+               PERFORM UNTIL EOF = 'S'
+                   READ RUN-CONTROL-FILE
+                       AT END
+                           MOVE 'S' TO EOF
+                       NOT AT END
+                           IF RC-COMPLETADO AND RC-FECHA = WS-HOY-FECHA
+                               EVALUATE RC-PASO
+                                   WHEN "VENTAS"
+                                       SET PASO-VENTAS-COMPLETADO
+                                           TO TRUE
+                                   WHEN "CONTRATOS"
+                                       SET PASO-CONTRATOS-COMPLETADO
+                                           TO TRUE
+                               END-EVALUATE
+                           END-IF
+                   END-READ
+               END-PERFORM.
+               CLOSE RUN-CONTROL-FILE.
+
+           PASO-VENTAS-CIERRE.
+               IF PASO-VENTAS-COMPLETADO
+                   DISPLAY "Cierre de ventas ya completado; se omite."
+               ELSE
+                   DISPLAY "Ejecutando cierre de ventas..."
+                   CALL "SHOP-VENTAS"
+                   MOVE "VENTAS" TO WS-RC-PASO-ACTUAL
+                   PERFORM MARCAR-COMPLETADO
+                   SET PASO-VENTAS-COMPLETADO TO TRUE
+               END-IF.
+
+           PASO-VALIDACION-CONTRATOS.
+               IF PASO-CONTRATOS-COMPLETADO
+                   DISPLAY "Validacion de contratos ya completada; "
+                       "se omite."
+               ELSE
+                   DISPLAY "Ejecutando validacion de contratos..."
+                   CALL "CONTRATO-VALIDACION"
+                   MOVE "CONTRATOS" TO WS-RC-PASO-ACTUAL
+                   PERFORM MARCAR-COMPLETADO
+                   SET PASO-CONTRATOS-COMPLETADO TO TRUE
+               END-IF.
+
+           MARCAR-COMPLETADO.
+      *>   ANOTA EL PASO COMO COMPLETADO EN EL FICHERO DE CONTROL
+      *>   PARA QUE UN REINICIO DEL PROCESO PUEDA SALTARLO
+               MOVE WS-RC-PASO-ACTUAL TO RC-PASO.
+               SET RC-COMPLETADO TO TRUE.
+               MOVE FUNCTION CURRENT-DATE (1:8) TO RC-FECHA.
+               MOVE FUNCTION CURRENT-DATE (9:6) TO RC-HORA.
+
+               OPEN EXTEND RUN-CONTROL-FILE.
+               WRITE RUN-CONTROL-REG.
+               CLOSE RUN-CONTROL-FILE.
+
+       END PROGRAM BATCH-NOCTURNO.
