@@ -0,0 +1,13 @@
+      *****************************************************************
+      *    ARIT-ERROR-REG - REGISTRO COMUN DE DESBORDAMIENTOS
+      *    ARITMETICOS (ARITMETICA-ERRORES-FILE, "aritmetica-errores.dat"),
+      *    COMPARTIDO POR CUALQUIER PROGRAMA CON UN COMPUTE/ADD QUE
+      *    PUEDA DESBORDAR (TIENDA, CONTRATOS, CLIENTES)
+      *****************************************************************
+       01  ARIT-ERROR-REG.
+           05  ARIT-ERR-PROGRAMA      PIC X(8).
+           05  FILLER                 PIC X VALUE SPACE.
+           05  ARIT-ERR-OPERACION     PIC X(30).
+           05  FILLER                 PIC X VALUE SPACE.
+           05  ARIT-ERR-CLAVE         PIC X(10).
+           05  FILLER                 PIC X(11) VALUE SPACES.
