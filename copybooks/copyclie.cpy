@@ -0,0 +1,18 @@
+      *****************************************************************
+      *    CLIENTE-REG - LAYOUT DE REGISTRO DE CLIENTES (CLIENTES-FILE)
+      *    COMPARTIDO ENTRE EL MANTENIMIENTO DE CLIENTES Y CUALQUIER
+      *    PROGRAMA QUE NECESITE CONSULTAR CLIENTES-FILE POR CLIENTE-ID
+      *****************************************************************
+       01  CLIENTE-REG.
+           05  CLIENTE-ID.
+               10  CLI-ID                  PIC 9(8).
+           05  CLIENTE-SALDO               PIC S9(8)V9(2) COMP-3.
+           05  CLIENTE-NOMBRE              PIC X(20).
+           05  CLIENTE-CATEGORIA           PIC X(2).
+               88  CLIENTE-CAT-ORO         VALUE "OR".
+               88  CLIENTE-CAT-PLATA       VALUE "PL".
+               88  CLIENTE-CAT-BRONCE      VALUE "BR".
+               88  CLIENTE-CAT-ESTANDAR    VALUE "ST".
+           05  CLIENTE-NOMCAT.
+               10  CLIENTE-CATEGORIA2      PIC X(2).
+               10  CLIENTE-NOMBRE2         PIC X(20).
