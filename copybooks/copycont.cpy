@@ -0,0 +1,19 @@
+      *****************************************************************
+      *    CONTRATO-REG - LAYOUT DE REGISTRO DE CONTRATO (80 BYTES)
+      *    USADO POR TEST.COB Y POR EL MANTENIMIENTO DE CONTRATOS
+      *****************************************************************
+       01  CONTRATO-REG.
+           05  CODIGO                      PIC X(10).
+           05  NIF                         PIC X(9).
+           05  NOMBRE                      PIC X(30).
+           05  IMP-LIM                     PIC 9(7)V99.
+           05  FEC-FIN.
+               10  YEAR                    PIC 9(4).
+               10  MONTH                   PIC 9(2).
+               10  DAYM                    PIC 9(2).
+           05  ESTADO-CONTRATO             PIC X(1).
+               88  CONTRATO-ACTIVO         VALUE "A".
+               88  CONTRATO-SUSPENDIDO     VALUE "S".
+               88  CONTRATO-A-RENOVAR      VALUE "R".
+               88  CONTRATO-INACTIVO       VALUE "I".
+           05  FILLER                      PIC X(13).
