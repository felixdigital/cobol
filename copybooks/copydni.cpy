@@ -0,0 +1,7 @@
+      *****************************************************************
+      *    TABLA DE LETRAS DE CONTROL DEL NIF/NIE (MODULO 23)
+      *****************************************************************
+       01  DNI-MOD-TABLE-LITERAL       PIC X(23)
+                                        VALUE "TRWAGMYFPDXBNJZSQVHLCKE".
+       01  DNI-MOD-TABLE REDEFINES DNI-MOD-TABLE-LITERAL.
+           05  DNI-MOD-LETTER          PIC X(1) OCCURS 23 TIMES.
