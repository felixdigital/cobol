@@ -0,0 +1,21 @@
+      *****************************************************************
+      *    EMPLEADO-REG - LAYOUT UNIFICADO DE LA PLANTILLA DE EMPLEADOS
+      *    (EMPLEADOS-FILE, "empleados.dat"), COMPARTIDO POR TODOS LOS
+      *    PROGRAMAS DE ALTA Y CONSULTA DE EMPLEADOS
+      *****************************************************************
+       01  EMPLEADO-REG.
+           05  EMPLEADO-LOG-FECHA          PIC 9(8).
+           05  EMPLEADO-LOG-HORA           PIC 9(6).
+           05  EMPLEADO-LOG-SEQ            PIC 9(5).
+           05  EMPLEADO-ID                 PIC 9(8).
+           05  EMPLEADO-NOMBRE             PIC X(15).
+           05  EMPLEADO-APELLIDOS          PIC X(15).
+           05  EMPLEADO-FECHA-ALTA         PIC 9(8).
+           05  EMPLEADO-DEPARTAMENTO       PIC X(10).
+           05  EMPLEADO-TARIFA-HORA        PIC 9(3)V99.
+           05  EMPLEADO-SALARIO            PIC 9(7)V99.
+           05  EMPLEADO-SALARIO-NETO       PIC 9(7)V99.
+           05  EMPLEADO-ESTADO             PIC X VALUE "A".
+               88  EMPLEADO-ACTIVO         VALUE "A".
+               88  EMPLEADO-EXCEDENCIA     VALUE "E".
+               88  EMPLEADO-CESADO         VALUE "C".
