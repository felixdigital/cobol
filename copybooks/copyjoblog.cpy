@@ -0,0 +1,13 @@
+      *****************************************************************
+      *    JOB-LOG-REG - RESUMEN DE FIN DE EJECUCION (JOB-LOG-FILE,
+      *    "job-log.dat"), COMPARTIDO POR CUALQUIER PROGRAMA BATCH QUE
+      *    QUIERA DEJAR CONSTANCIA DE CUANTOS REGISTROS LEYO, ESCRIBIO
+      *    Y RECHAZO EN SU ULTIMA EJECUCION
+      *****************************************************************
+       01  JOB-LOG-REG.
+           05  JOB-LOG-PROGRAMA       PIC X(20).
+           05  JOB-LOG-FECHA          PIC 9(8).
+           05  JOB-LOG-HORA           PIC 9(6).
+           05  JOB-LOG-LEIDOS         PIC 9(6).
+           05  JOB-LOG-ESCRITOS       PIC 9(6).
+           05  JOB-LOG-RECHAZADOS     PIC 9(6).
