@@ -1,43 +1,42 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. primos.
-           
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-       
+
        DATA DIVISION.
-       WORKING-STORAGE SECTION. 
-           
-           77 primo PIC 9 VALUE ZEROS.
-           77 result PIC 9(3) VALUE ZEROS.
-           77 modulus PIC 9(3) VALUE ZEROS.
+       WORKING-STORAGE SECTION.
+
+           77 numero PIC 9(3) VALUE ZEROS.
+           77 es-primo PIC X VALUE 'N'.
+               88 numero-es-primo VALUE 'S'.
            77 i PIC 9(3) VALUE ZEROS.
-           77 j PIC 9(3) VALUE ZEROS.
-       
+           77 limite-inferior PIC 9(3) VALUE 1.
+           77 limite-superior PIC 9(3) VALUE 100.
+
        PROCEDURE DIVISION.
            PERFORM MAIN.
-           
-           MAIN.  
-              
-               PERFORM VARYING i FROM 1 BY 1 UNTIL i>100
-              
-                   MOVE 1 TO primo
-
-                   PERFORM VARYING j FROM 2 BY 1 UNTIL j>i/2
-                       DIVIDE i BY j GIVING result REMAINDER modulus
-                       IF modulus = 0 THEN 
-                           MOVE 0 TO primo
-                           EXIT PERFORM
-                       END-IF
-                   END-PERFORM
-
-                   IF primo = 1 THEN
+
+           MAIN.
+               DISPLAY "Limite inferior: " WITH NO ADVANCING.
+               ACCEPT limite-inferior.
+               DISPLAY "Limite superior: " WITH NO ADVANCING.
+               ACCEPT limite-superior.
+
+               PERFORM VARYING i FROM limite-inferior BY 1
+                       UNTIL i > limite-superior
+
+                   MOVE i TO numero
+                   CALL 'esprimo' USING numero es-primo
+
+                   IF numero-es-primo THEN
                        DISPLAY i " " WITH NO ADVANCING
                    END-IF
 
                END-PERFORM.
 
                DISPLAY " ".
-              
+
                STOP RUN.
-           
+
        END PROGRAM primos.
