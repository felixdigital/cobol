@@ -1,56 +1,153 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. correo.
-           
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-       
+           SPECIAL-NAMES.
+               SYMBOLIC CHARACTERS arroba IS 65.
+
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT OPTIONAL CORREO-BATCH-FILE
+                   ASSIGN TO "correo-batch.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   STATUS st-correo.
+
+                   SELECT CORREO-REPORT-FILE
+                   ASSIGN TO "correo-report.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+                   SELECT JOB-LOG-FILE
+                   ASSIGN TO "job-log.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
-       WORKING-STORAGE SECTION. 
-           
+           FILE SECTION.
+               FD CORREO-BATCH-FILE.
+                   01 correo-batch-line PIC X(30).
+
+               FD CORREO-REPORT-FILE.
+                   01 correo-report-line PIC X(60).
+
+               FD JOB-LOG-FILE.
+                   COPY copyjoblog.
+
+       WORKING-STORAGE SECTION.
+
+           77 st-correo PIC X(2).
+           01 eof-correo PIC X VALUE 'N'.
+               88 fin-correo VALUE 'S'.
+
+           01 ws-job-leidos PIC 9(6) VALUE ZERO.
+           01 ws-job-rechazados PIC 9(6) VALUE ZERO.
+
            77 str PIC X(30) VALUE SPACES.
            77 i PIC 99 VALUE ZEROS.
            77 len PIC 99 VALUE ZEROS.
            77 counterDot PIC 99 VALUE ZEROS.
+           77 counterDotServer PIC 99 VALUE ZEROS.
            77 counterAt  PIC 99 VALUE ZEROS.
            77 user PIC X(30).
            77 server PIC X(30).
-  
+           01 correo-valido PIC X VALUE 'N'.
+               88 CORREO-OK VALUE 'S'.
+
        PROCEDURE DIVISION.
            PERFORM MAIN.
-           
-           MAIN.  
 
-               MOVE "felixdigital@gmail.com" TO str.
+           MAIN.
+               OPEN INPUT CORREO-BATCH-FILE.
+               IF st-correo = "00"
+                   PERFORM PROCESAR-LOTE
+                   CLOSE CORREO-BATCH-FILE
+               ELSE
+                   MOVE "felixdigital@gmail.com" TO str
+                   PERFORM VALIDAR-CORREO
+                   PERFORM MOSTRAR-RESULTADO
+               END-IF.
+
+               STOP RUN.
+
+           PROCESAR-LOTE.
+      *>   RECORRE CORREO-BATCH-FILE VALIDANDO CADA DIRECCION
+               OPEN OUTPUT CORREO-REPORT-FILE.
+               MOVE 'N' TO eof-correo.
+               PERFORM UNTIL fin-correo
+                   READ CORREO-BATCH-FILE
+                       AT END
+                           SET fin-correo TO TRUE
+                       NOT AT END
+                           ADD 1 TO ws-job-leidos
+                           MOVE correo-batch-line TO str
+                           PERFORM VALIDAR-CORREO
+                           IF NOT CORREO-OK
+                               ADD 1 TO ws-job-rechazados
+                           END-IF
+                           PERFORM ESCRIBIR-LINEA-REPORTE
+                   END-READ
+               END-PERFORM.
+               CLOSE CORREO-REPORT-FILE.
+               DISPLAY "Informe generado en correo-report.dat".
+               PERFORM REGISTRAR-JOB-LOG.
+
+           VALIDAR-CORREO.
+      *>   EXIGE EXACTAMENTE UN '@' Y AL MENOS UN '.' EN EL SERVIDOR,
+      *>   NO EN CUALQUIER PARTE DE LA CADENA
+               MOVE 0 TO counterDot.
+               MOVE 0 TO counterAt.
+               MOVE 0 TO counterDotServer.
+               MOVE SPACES TO user.
+               MOVE SPACES TO server.
+               MOVE 'N' TO correo-valido.
 
                COMPUTE len =  FUNCTION LENGTH(FUNCTION TRIM(str)).
 
                INSPECT str TALLYING counterDot FOR ALL '.'.
-               INSPECT str TALLYING counterAt FOR ALL '@'.
+               INSPECT str TALLYING counterAt FOR ALL arroba.
+
+               UNSTRING str DELIMITED BY arroba INTO user server.
 
-               UNSTRING str DELIMITED BY "@" INTO user server.
+               INSPECT server TALLYING counterDotServer FOR ALL '.'.
 
-               INSPECT str 
-                   TALLYING i FOR CHARACTERS BEFORE INITIAL "@".
-               ADD 1  TO i.
-               
-               IF counterAt=1 AND counterDot>=1 THEN
+               IF counterAt = 1 AND counterDotServer >= 1
+                   SET CORREO-OK TO TRUE
+               END-IF.
+
+           MOSTRAR-RESULTADO.
+               IF CORREO-OK
                    DISPLAY "OK ===> Correo valido"
                    DISPLAY " "
-                   DISPLAY "Usuario: " user 
+                   DISPLAY "Usuario: " user
                    DISPLAY "Servidor: " server
-               ELSE 
+               ELSE
                    DISPLAY "ERROR ===> Correo NO valido"
                    DISPLAY " "
                END-IF.
-
                DISPLAY " ".
- 
-               PERFORM VARYING i FROM 1 BY 1 UNTIL i>len
-                  DISPLAY str(i:1) WITH NO ADVANCING
-               END-PERFORM.
-              
-               DISPLAY " ".
-              
-               STOP RUN.
-           
-       END PROGRAM program.
+
+           ESCRIBIR-LINEA-REPORTE.
+               MOVE SPACES TO correo-report-line.
+               IF CORREO-OK
+                   STRING FUNCTION TRIM(str) " OK"
+                       DELIMITED BY SIZE INTO correo-report-line
+               ELSE
+                   STRING FUNCTION TRIM(str) " ERROR"
+                       DELIMITED BY SIZE INTO correo-report-line
+               END-IF.
+               WRITE correo-report-line.
+
+           REGISTRAR-JOB-LOG.
+      *>   RESUMEN DE FIN DE EJECUCION COMUN A TODOS LOS PROGRAMAS BATCH
+               MOVE "CORREO" TO JOB-LOG-PROGRAMA.
+               MOVE FUNCTION CURRENT-DATE (1:8) TO JOB-LOG-FECHA.
+               MOVE FUNCTION CURRENT-DATE (9:6) TO JOB-LOG-HORA.
+               MOVE ws-job-leidos TO JOB-LOG-LEIDOS.
+               COMPUTE JOB-LOG-ESCRITOS =
+                   ws-job-leidos - ws-job-rechazados.
+               MOVE ws-job-rechazados TO JOB-LOG-RECHAZADOS.
+
+               OPEN EXTEND JOB-LOG-FILE.
+               WRITE JOB-LOG-REG.
+               CLOSE JOB-LOG-FILE.
+
+       END PROGRAM correo.
