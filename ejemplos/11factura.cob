@@ -1,49 +1,270 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. program.
-           
+
        ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       
+           CONFIGURATION SECTION.
+               SPECIAL-NAMES.
+                   DECIMAL-POINT IS COMMA.
+
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT OPTIONAL shop-receipts-file
+                   ASSIGN TO "shop-receipts-file.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   STATUS st-receipts.
+
+                   SELECT OPTIONAL item-master-file
+                   ASSIGN TO "item-master.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS item-id-key
+                   STATUS st-item.
+
+                   SELECT OPTIONAL vat-rates-file
+                   ASSIGN TO "vat-rates.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+                   SELECT factura-file
+                   ASSIGN TO "factura.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+                   SELECT JOB-LOG-FILE
+                   ASSIGN TO "job-log.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
-       WORKING-STORAGE SECTION. 
-
-       01 iva constant as 7.
-       
-       77 i pic 9(2) value 0.
-       77 result  pic 9(5)v9(2) value 0.
-       
-       01 factura occurs 3 times.
-           05 precio pic 9(2)v9(2) value zeros.
-           05 cantidad pic 9(2) value zeros.
-           05 importe pic 9(5)v9(2) value zeros.
+           FILE SECTION.
+               FD shop-receipts-file.
+                   01 shop-details-reg.
+                       05 type-code PIC X.
+                           88 shop-header VALUE "H".
+                           88 shop-sale VALUE "S".
+                           88 shop-return VALUE "R".
+                       05 shop-id PIC X(5).
+                       05 shop-location PIC X(30).
+
+                   01 sales-receipt-reg.
+                       05 type-code PIC X.
+                       05 receipt-item-id PIC X(8).
+                       05 qty-sold PIC 9(3).
+                       05 item-cost PIC 9(3)V99.
+                       05 sale-date PIC 9(8).
+                       05 sale-seq PIC 9(5).
+                       05 cust-id PIC 9(8).
+
+               FD item-master-file.
+                   01 item-master-reg.
+                       05 item-id-key PIC X(8).
+                       05 item-description PIC X(20).
+                       05 item-category PIC X(2).
+
+               FD vat-rates-file.
+                   01 vat-rates-line.
+                       05 vat-rates-cat PIC X(2).
+                       05 vat-rates-tasa PIC 9(2)V99.
+
+               FD factura-file.
+                   01 factura-line PIC X(100).
+
+               FD JOB-LOG-FILE.
+                   COPY copyjoblog.
+
+           WORKING-STORAGE SECTION.
+
+               77 st-receipts PIC X(2).
+               01 eof PIC 9 VALUE 0.
+                   88 eof-shop VALUE 1.
+
+               77 st-item PIC X(2).
+               01 item-master-ok PIC X VALUE 'N'.
+                   88 item-master-disponible VALUE 'S'.
+
+               01 iva constant as 7.
+
+               01 tasas-iva occurs 20 times.
+                   05 tasas-iva-cat pic x(2).
+                   05 tasas-iva-tasa pic 9(2)v9(2).
+               77 num-tasas pic 9(2) value 0.
+               01 eof-tasas PIC X VALUE 'N'.
+                   88 fin-tasas VALUE 'S'.
+
+               77 i pic 9(3) value 0.
+               77 j pic 9(2) value 0.
+               77 num-lineas pic 9(3) value 0.
+               77 result pic 9(7)v9(2) value 0.
+               77 result-ed pic Z.ZZZ.ZZ9,99.
+               77 iva-total pic 9(7)v9(2) value 0.
+               77 iva-total-ed pic Z.ZZZ.ZZ9,99.
+               77 ws-tasa-linea pic 9(2)v9(2) value 0.
+               77 ws-iva-linea pic 9(7)v9(2) value 0.
+               77 ws-iva-linea-ed pic Z.ZZZ.ZZ9,99.
+               77 precio-ed pic ZZ9,99.
+               77 importe-ed pic Z.ZZZ.ZZ9,99.
+
+               01 factura occurs 100 times.
+                   05 factura-item-id pic x(8).
+                   05 factura-categoria pic x(2).
+                   05 precio pic 9(3)v9(2) value zeros.
+                   05 cantidad pic 9(3) value zeros.
+                   05 importe pic 9(7)v9(2) value zeros.
 
        PROCEDURE DIVISION.
            PERFORM MAIN.
-           
-           MAIN.  
-               move 7.69 to precio(1).
-               move 7 to cantidad(1).
-               compute importe(1) rounded = precio(1) * cantidad(1).
-          
-               move 2.54 to precio(2).
-               move 6 to cantidad(2).
-               compute importe(2) rounded = precio(2) * cantidad(2).
-
-               move 5.36 to precio(3).
-               move 3 to cantidad(3).
-               compute importe(3) rounded = precio(3) * cantidad(3).
- 
-               perform varying i from 1 by 1 until i>3 
-                   display precio(i) " "  cantidad(i) " " importe(i)
-                   add importe(i) to result
-               end-perform.
-
-               display "total: " result. 
-               
-               compute result = (result * (7/100)) + result.
-               
-               display "a pagar: " result. 
-               
-             STOP RUN.
-           
+
+           MAIN.
+               PERFORM ABRIR-ITEM-MASTER.
+               PERFORM CARGAR-TASAS-IVA.
+
+               OPEN INPUT shop-receipts-file.
+               IF st-receipts NOT = "00"
+                   DISPLAY "No hay datos de ventas para facturar."
+                   PERFORM REGISTRAR-JOB-LOG
+                   STOP RUN
+               END-IF.
+
+               PERFORM UNTIL eof-shop
+                   READ shop-receipts-file NEXT RECORD
+                       AT END
+                           SET eof-shop TO TRUE
+                       NOT AT END
+                           IF shop-sale AND num-lineas < 100
+                               PERFORM CARGAR-LINEA-FACTURA
+                           END-IF
+                   END-READ
+               END-PERFORM.
+
+               CLOSE shop-receipts-file.
+
+               IF item-master-disponible
+                   CLOSE item-master-file
+               END-IF.
+
+               IF num-lineas = 0
+                   DISPLAY "No hay lineas de venta para facturar."
+                   PERFORM REGISTRAR-JOB-LOG
+                   STOP RUN
+               END-IF.
+
+               OPEN OUTPUT factura-file.
+
+               MOVE "FACTURA" TO factura-line.
+               WRITE factura-line.
+               DISPLAY factura-line.
+
+               PERFORM VARYING i FROM 1 BY 1 UNTIL i > num-lineas
+                   COMPUTE importe(i) ROUNDED = precio(i) * cantidad(i)
+                   ADD importe(i) TO result
+                   PERFORM BUSCAR-TASA-IVA
+                   COMPUTE ws-iva-linea ROUNDED =
+                       importe(i) * (ws-tasa-linea / 100)
+                   ADD ws-iva-linea TO iva-total
+                   MOVE precio(i) TO precio-ed
+                   MOVE importe(i) TO importe-ed
+                   MOVE ws-iva-linea TO ws-iva-linea-ed
+                   STRING factura-item-id(i) " (" factura-categoria(i)
+                       ") x" cantidad(i) " @ " precio-ed
+                       " = " importe-ed " IVA " ws-tasa-linea "%: "
+                       ws-iva-linea-ed
+                       DELIMITED BY SIZE INTO factura-line
+                   END-STRING
+                   DISPLAY factura-line
+                   WRITE factura-line
+               END-PERFORM.
+
+               MOVE result TO result-ed.
+               MOVE SPACES TO factura-line.
+               STRING "total: " result-ed
+                   DELIMITED BY SIZE INTO factura-line
+               END-STRING.
+               WRITE factura-line.
+               DISPLAY factura-line.
+
+               MOVE iva-total TO iva-total-ed.
+               MOVE SPACES TO factura-line.
+               STRING "total iva: " iva-total-ed
+                   DELIMITED BY SIZE INTO factura-line
+               END-STRING.
+               WRITE factura-line.
+               DISPLAY factura-line.
+
+               ADD iva-total TO result.
+
+               MOVE result TO result-ed.
+               MOVE SPACES TO factura-line.
+               STRING "a pagar: " result-ed
+                   DELIMITED BY SIZE INTO factura-line
+               END-STRING.
+               WRITE factura-line.
+               DISPLAY factura-line.
+
+               CLOSE factura-file.
+
+               PERFORM REGISTRAR-JOB-LOG.
+
+               STOP RUN.
+
+           ABRIR-ITEM-MASTER.
+               MOVE 'N' TO item-master-ok.
+               OPEN INPUT item-master-file.
+               IF st-item = "00"
+                   SET item-master-disponible TO TRUE
+               END-IF.
+
+           CARGAR-TASAS-IVA.
+      *>   TASA POR DEFECTO IGUAL AL IVA PLANO SI NO HAY CATEGORIA
+      *>   CONOCIDA O NO EXISTE EL FICHERO DE TASAS
+               MOVE 'N' TO eof-tasas.
+               OPEN INPUT vat-rates-file.
+               PERFORM UNTIL fin-tasas
+                   READ vat-rates-file
+                       AT END
+                           SET fin-tasas TO TRUE
+                       NOT AT END
+                           IF num-tasas < 20
+                               ADD 1 TO num-tasas
+                               MOVE vat-rates-cat TO
+                                   tasas-iva-cat (num-tasas)
+                               MOVE vat-rates-tasa TO
+                                   tasas-iva-tasa (num-tasas)
+                           END-IF
+                   END-READ
+               END-PERFORM.
+               CLOSE vat-rates-file.
+
+           BUSCAR-TASA-IVA.
+               MOVE iva TO ws-tasa-linea.
+               PERFORM VARYING j FROM 1 BY 1 UNTIL j > num-tasas
+                   IF tasas-iva-cat (j) = factura-categoria (i)
+                       MOVE tasas-iva-tasa (j) TO ws-tasa-linea
+                   END-IF
+               END-PERFORM.
+
+           CARGAR-LINEA-FACTURA.
+               ADD 1 TO num-lineas.
+               MOVE receipt-item-id TO factura-item-id(num-lineas).
+               MOVE item-cost TO precio(num-lineas).
+               MOVE qty-sold TO cantidad(num-lineas).
+               MOVE SPACES TO factura-categoria(num-lineas).
+               IF item-master-disponible
+                   MOVE receipt-item-id TO item-id-key
+                   READ item-master-file
+                       NOT INVALID KEY
+                           MOVE item-category TO
+                               factura-categoria(num-lineas)
+                   END-READ
+               END-IF.
+
+           REGISTRAR-JOB-LOG.
+      *>   RESUMEN DE FIN DE EJECUCION COMUN A TODOS LOS PROGRAMAS BATCH
+               MOVE "FACTURA" TO JOB-LOG-PROGRAMA.
+               MOVE FUNCTION CURRENT-DATE (1:8) TO JOB-LOG-FECHA.
+               MOVE FUNCTION CURRENT-DATE (9:6) TO JOB-LOG-HORA.
+               MOVE num-lineas TO JOB-LOG-LEIDOS.
+               MOVE num-lineas TO JOB-LOG-ESCRITOS.
+               MOVE ZERO TO JOB-LOG-RECHAZADOS.
+
+               OPEN EXTEND JOB-LOG-FILE.
+               WRITE JOB-LOG-REG.
+               CLOSE JOB-LOG-FILE.
+
        END PROGRAM program.
