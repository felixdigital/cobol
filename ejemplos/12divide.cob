@@ -1,31 +1,57 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. program.
-           
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-       
+
        DATA DIVISION.
-       WORKING-STORAGE SECTION. 
+       WORKING-STORAGE SECTION.
            77 num1 pic 99 value 0.
            77 num2 pic 99 value 0.
            77 result pic 99v99 value 0.
+           77 divisor-cero PIC X VALUE 'N'.
+               88 division-invalida VALUE 'S'.
 
        PROCEDURE DIVISION.
            PERFORM MAIN.
-           
-           MAIN.  
+
+           MAIN.
               move 12 to num1.
               move 5 to num2.
-              
-              compute result = num1 / num2.
-              display result.
 
-              divide  num1 by num2 giving result.
-              display result.
+              move 'N' to divisor-cero.
+              compute result = num1 / num2
+                  ON SIZE ERROR
+                      SET division-invalida TO TRUE
+              END-COMPUTE.
+              IF division-invalida
+                  DISPLAY "DIVISOR CERO: no se puede calcular result"
+              ELSE
+                  display result
+              END-IF.
 
-              divide  num2 into num1 giving result.
-              display result.
+              move 'N' to divisor-cero.
+              divide  num1 by num2 giving result
+                  ON SIZE ERROR
+                      SET division-invalida TO TRUE
+              END-DIVIDE.
+              IF division-invalida
+                  DISPLAY "DIVISOR CERO: no se puede calcular result"
+              ELSE
+                  display result
+              END-IF.
+
+              move 'N' to divisor-cero.
+              divide  num2 into num1 giving result
+                  ON SIZE ERROR
+                      SET division-invalida TO TRUE
+              END-DIVIDE.
+              IF division-invalida
+                  DISPLAY "DIVISOR CERO: no se puede calcular result"
+              ELSE
+                  display result
+              END-IF.
 
              STOP RUN.
-           
+
        END PROGRAM program.
