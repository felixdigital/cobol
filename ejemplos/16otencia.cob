@@ -1,23 +1,36 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. nombre.
-           
+
        ENVIRONMENT DIVISION.
-      
+
        DATA DIVISION.
            WORKING-STORAGE SECTION.
-               77 base PIC 99 VALUE 2.
-               77 exponent PIC 99 VALUE 6.
-               77 result PIC 9(4) VALUE 1.   
-               77 i PIC 9 VALUE 1.     
-           
+               77 principal PIC S9(8)V9(2) VALUE ZEROS.
+               77 tasa PIC 9V9(4) VALUE ZEROS.
+               77 periodos PIC 9(3) VALUE ZEROS.
+               77 monto-final PIC S9(8)V9(2) VALUE ZEROS.
+               77 overflow-flag PIC X VALUE 'N'.
+                   88 result-overflow VALUE 'S'.
+
            PROCEDURE DIVISION.
 
-               PERFORM VARYING i FROM 1 BY 1 UNTIL i>exponent
-                 COMPUTE result = result * base
-               END-PERFORM.
-               
-               DISPLAY result.
-     
+               DISPLAY "Capital inicial: " WITH NO ADVANCING.
+               ACCEPT principal.
+               DISPLAY "Tasa de interes por periodo (9V9999, "
+                   "sin punto decimal): " WITH NO ADVANCING.
+               ACCEPT tasa.
+               DISPLAY "Numero de periodos: " WITH NO ADVANCING.
+               ACCEPT periodos.
+
+               CALL 'interescompuesto' USING principal tasa periodos
+                   monto-final overflow-flag.
+
+               IF result-overflow
+                   DISPLAY "EL RESULTADO DESBORDA EL CAMPO"
+               ELSE
+                   DISPLAY "Monto final: " monto-final
+               END-IF.
+
                STOP RUN.
-     
+
        END PROGRAM nombre.
