@@ -0,0 +1,31 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. nombre.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+               77 base PIC 9(4).
+               77 exponente PIC 9(4).
+               77 resultado PIC 9(9).
+               77 overflow-flag PIC X.
+                   88 potencia-overflow VALUE 'S'.
+
+           PROCEDURE DIVISION.
+               DISPLAY "Base: " WITH NO ADVANCING.
+               ACCEPT base.
+               DISPLAY "Exponente: " WITH NO ADVANCING.
+               ACCEPT exponente.
+
+               CALL 'potencia' USING base exponente resultado
+                   overflow-flag.
+
+               IF potencia-overflow
+                   DISPLAY "EL RESULTADO DESBORDA EL CAMPO"
+               ELSE
+                   DISPLAY resultado
+               END-IF.
+
+               STOP RUN.
+
+       END PROGRAM nombre.
