@@ -2,53 +2,160 @@
        PROGRAM-ID. letraDNI.
 
        ENVIRONMENT DIVISION.
-           
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT OPTIONAL DNI-BATCH-FILE
+                   ASSIGN TO "dni-batch.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   STATUS ST-BATCH.
+
+                   SELECT DNI-REPORT-FILE
+                   ASSIGN TO "dni-report.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+                   SELECT JOB-LOG-FILE
+                   ASSIGN TO "job-log.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+           FILE SECTION.
+               FD DNI-BATCH-FILE.
+                   01 DNI-BATCH-LINE PIC X(9).
+
+               FD DNI-REPORT-FILE.
+                   01 DNI-REPORT-LINE PIC X(40).
+
+               FD JOB-LOG-FILE.
+                   COPY copyjoblog.
+
        WORKING-STORAGE SECTION.
+           77 ST-BATCH PIC X(2).
+           01 WS-EOF-BATCH PIC X VALUE 'N'.
+               88 FIN-BATCH VALUE 'S'.
+
+           01 WS-JOB-LEIDOS PIC 9(6) VALUE ZERO.
+           01 WS-JOB-RECHAZADOS PIC 9(6) VALUE ZERO.
+
+           COPY copydni.
+
+           77 num-entrada  PIC X(9) VALUE SPACES.
+           77 num-digitos  PIC X(8) VALUE SPACES.
+           77 prefijo-char PIC X(1) VALUE SPACE.
            77 num  PIC 9(8) VALUE ZEROS.
            77 result  PIC 9(2) VALUE ZEROS.
            77 modulus  PIC 9(2) VALUE ZEROS.
-           77 arrModulus PIC A(1) OCCURS 23 TIMES.
+           77 letra-calculada PIC X(1) VALUE SPACE.
+           01 WS-FORMATO-VALIDO PIC X VALUE 'S'.
+               88 FORMATO-OK VALUE 'S'.
 
        PROCEDURE DIVISION.
            PERFORM MAIN.
-           
+
            MAIN.
-               PERFORM LOAD-ARRAY.
-               PERFORM SOLICITAR-DATOS.
-               PERFORM CALCULOS.
-               PERFORM MOSTRAR-DATOS.
+               OPEN INPUT DNI-BATCH-FILE.
+               IF ST-BATCH = "00"
+                   PERFORM PROCESAR-LOTE
+                   CLOSE DNI-BATCH-FILE
+               ELSE
+                   PERFORM SOLICITAR-DATOS
+                   PERFORM CALCULAR-LETRA
+                   PERFORM MOSTRAR-DATOS
+               END-IF.
 
                STOP RUN.
+
+           PROCESAR-LOTE.
+      *>   RECORRE DNI-BATCH-FILE Y CALCULA LA LETRA DE CADA NUMERO
+               OPEN OUTPUT DNI-REPORT-FILE.
+               MOVE 'N' TO WS-EOF-BATCH.
+               PERFORM UNTIL FIN-BATCH
+                   READ DNI-BATCH-FILE
+                       AT END
+                           SET FIN-BATCH TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-JOB-LEIDOS
+                           MOVE DNI-BATCH-LINE TO num-entrada
+                           PERFORM CALCULAR-LETRA
+                           IF NOT FORMATO-OK
+                               ADD 1 TO WS-JOB-RECHAZADOS
+                           END-IF
+                           PERFORM ESCRIBIR-LINEA-REPORTE
+                   END-READ
+               END-PERFORM.
+               CLOSE DNI-REPORT-FILE.
+               DISPLAY "Informe generado en dni-report.dat".
+               PERFORM REGISTRAR-JOB-LOG.
+
            SOLICITAR-DATOS.
-               DISPLAY "Numero: " WITH NO ADVANCING.
-               ACCEPT num.  
-           CALCULOS.
-               DIVIDE num BY 23 GIVING result REMAINDER modulus.
+               DISPLAY "Numero (DNI o NIE): " WITH NO ADVANCING.
+               ACCEPT num-entrada.
+
+           CALCULAR-LETRA.
+      *>   ADMITE UN PREFIJO X/Y/Z DE NIE, QUE SE MAPEA A 0/1/2
+      *>   ANTES DE APLICAR EL MISMO CALCULO DE MODULO 23 QUE UN DNI
+               MOVE 'S' TO WS-FORMATO-VALIDO.
+               MOVE SPACE TO prefijo-char.
+               EVALUATE num-entrada(1:1)
+                   WHEN 'X' WHEN 'x'
+                       MOVE '0' TO prefijo-char
+                   WHEN 'Y' WHEN 'y'
+                       MOVE '1' TO prefijo-char
+                   WHEN 'Z' WHEN 'z'
+                       MOVE '2' TO prefijo-char
+               END-EVALUATE.
+
+               IF prefijo-char NOT = SPACE
+                   IF num-entrada(2:7) IS NUMERIC
+                       STRING prefijo-char num-entrada(2:7)
+                           DELIMITED BY SIZE INTO num-digitos
+                   ELSE
+                       MOVE 'N' TO WS-FORMATO-VALIDO
+                   END-IF
+               ELSE
+                   IF num-entrada(1:8) IS NUMERIC
+                       MOVE num-entrada(1:8) TO num-digitos
+                   ELSE
+                       MOVE 'N' TO WS-FORMATO-VALIDO
+                   END-IF
+               END-IF.
+
+               IF FORMATO-OK
+                   MOVE num-digitos TO num
+                   DIVIDE num BY 23 GIVING result REMAINDER modulus
+                   MOVE DNI-MOD-LETTER (modulus + 1) TO letra-calculada
+               END-IF.
+
            MOSTRAR-DATOS.
-               DISPLAY "DNI: " num "-" arrModulus(modulus + 1).
-           LOAD-ARRAY.
-            	 MOVE 'T' TO arrModulus(1).
-                 MOVE 'R' TO arrModulus(2).
-                 MOVE 'W' TO arrModulus(3).
-                 MOVE 'A' TO arrModulus(4).
-                 MOVE 'G' TO arrModulus(5).
-                 MOVE 'M' TO arrModulus(6).
-                 MOVE 'Y' TO arrModulus(7).
-                 MOVE 'F' TO arrModulus(8).
-                 MOVE 'P' TO arrModulus(9).
-                 MOVE 'D' TO arrModulus(10).
-                 MOVE 'X' TO arrModulus(12).
-                 MOVE 'B' TO arrModulus(13).
-                 MOVE 'N' TO arrModulus(14).
-                 MOVE 'J' TO arrModulus(15).
-                 MOVE 'Z' TO arrModulus(16).
-                 MOVE 'S' TO arrModulus(17).
-                 MOVE 'Q' TO arrModulus(18).
-                 MOVE 'V' TO arrModulus(19).
-                 MOVE 'H' TO arrModulus(20).
-                 MOVE 'L' TO arrModulus(21).
-                 MOVE 'C' TO arrModulus(22).
-                 MOVE 'E' TO arrModulus(23).
+               IF FORMATO-OK
+                   DISPLAY "DNI: " num-entrada "-" letra-calculada
+               ELSE
+                   DISPLAY "ERROR: FORMATO DE DNI/NIE INVALIDO: "
+                       num-entrada
+               END-IF.
+
+           ESCRIBIR-LINEA-REPORTE.
+               MOVE SPACES TO DNI-REPORT-LINE.
+               IF FORMATO-OK
+                   STRING num-entrada "-" letra-calculada
+                       DELIMITED BY SIZE INTO DNI-REPORT-LINE
+               ELSE
+                   STRING num-entrada " FORMATO INVALIDO"
+                       DELIMITED BY SIZE INTO DNI-REPORT-LINE
+               END-IF.
+               WRITE DNI-REPORT-LINE.
+
+           REGISTRAR-JOB-LOG.
+      *>   RESUMEN DE FIN DE EJECUCION COMUN A TODOS LOS PROGRAMAS BATCH
+               MOVE "LETRA-DNI" TO JOB-LOG-PROGRAMA.
+               MOVE FUNCTION CURRENT-DATE (1:8) TO JOB-LOG-FECHA.
+               MOVE FUNCTION CURRENT-DATE (9:6) TO JOB-LOG-HORA.
+               MOVE WS-JOB-LEIDOS TO JOB-LOG-LEIDOS.
+               COMPUTE JOB-LOG-ESCRITOS =
+                   WS-JOB-LEIDOS - WS-JOB-RECHAZADOS.
+               MOVE WS-JOB-RECHAZADOS TO JOB-LOG-RECHAZADOS.
+
+               OPEN EXTEND JOB-LOG-FILE.
+               WRITE JOB-LOG-REG.
+               CLOSE JOB-LOG-FILE.
 
        END PROGRAM letraDNI.
