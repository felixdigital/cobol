@@ -1,43 +1,90 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. program.
-           
+
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
                FILE-CONTROL.
-                   SELECT OPTIONAL EMPLOYEE-FILE
-                   ASSIGN TO "employee.dat"
+                   SELECT OPTIONAL EMPLEADOS-FILE
+                   ASSIGN TO "empleados.dat"
                    ORGANIZATION IS LINE SEQUENTIAL.
-       
+
        DATA DIVISION.
            FILE SECTION.
-               FD EMPLOYEE-FILE.
-                   01 EMPLOYEE-REG.
-                       05 EMPLOYEE-ID PIC 9(2).
-                       05 EMPLOYEE-NAME PIC X(15).
-                       05 EMPLOYEE-SALARY PIC 9(5).
-               
+               FD EMPLEADOS-FILE.
+                   COPY copyempl.
+
            WORKING-STORAGE SECTION.
-    
+               01 WS-EOF-SCAN PIC X VALUE 'N'.
+                   88 FIN-SCAN VALUE 'S'.
+               01 WS-TOTAL-REGISTROS PIC 9(5) VALUE ZERO.
+
+               01 WS-SECUENCIA-NOMBRE PIC X(10) VALUE "EMPLEADO".
+               01 WS-SECUENCIA-VALOR  PIC 9(8).
+
+               01 tasa-deduccion constant as 15.
+
        PROCEDURE DIVISION.
            PERFORM MAIN.
-           
+
            MAIN.
-         
-               OPEN EXTEND EMPLOYEE-FILE.
-
-               DISPLAY "ID: " WITH NO ADVANCING.
-               ACCEPT EMPLOYEE-ID.
-               DISPLAY "NOMBRE: " WITH NO ADVANCING.
-               ACCEPT EMPLOYEE-NAME.
-               DISPLAY "SALARIO: " WITH NO ADVANCING.
-               ACCEPT EMPLOYEE-SALARY.
-             
-               WRITE EMPLOYEE-REG. 
-               
-               CLOSE EMPLOYEE-FILE.
-
-              
-               
+
+               PERFORM CONTAR-REGISTROS.
+
+               CALL "siguientesecuencia" USING WS-SECUENCIA-NOMBRE
+                   WS-SECUENCIA-VALOR
+               MOVE WS-SECUENCIA-VALOR TO EMPLEADO-ID
+
+               DISPLAY "NOMBRE: " WITH NO ADVANCING
+               ACCEPT EMPLEADO-NOMBRE
+               DISPLAY "APELLIDOS: " WITH NO ADVANCING
+               ACCEPT EMPLEADO-APELLIDOS
+               DISPLAY "FECHA DE ALTA (AAAAMMDD): "
+                   WITH NO ADVANCING
+               ACCEPT EMPLEADO-FECHA-ALTA
+               DISPLAY "DEPARTAMENTO: " WITH NO ADVANCING
+               ACCEPT EMPLEADO-DEPARTAMENTO
+               DISPLAY "TARIFA POR HORA: " WITH NO ADVANCING
+               ACCEPT EMPLEADO-TARIFA-HORA
+               DISPLAY "SALARIO: " WITH NO ADVANCING
+               ACCEPT EMPLEADO-SALARIO
+
+               COMPUTE EMPLEADO-SALARIO-NETO ROUNDED =
+                   EMPLEADO-SALARIO -
+                   (EMPLEADO-SALARIO * (tasa-deduccion / 100))
+
+               DISPLAY "SALARIO NETO: " EMPLEADO-SALARIO-NETO
+
+               SET EMPLEADO-ACTIVO TO TRUE
+
+               MOVE FUNCTION CURRENT-DATE (1:8)
+                   TO EMPLEADO-LOG-FECHA
+               MOVE FUNCTION CURRENT-DATE (9:6)
+                   TO EMPLEADO-LOG-HORA
+               COMPUTE EMPLEADO-LOG-SEQ = WS-TOTAL-REGISTROS + 1
+
+               OPEN EXTEND EMPLEADOS-FILE
+               WRITE EMPLEADO-REG
+               CLOSE EMPLEADOS-FILE
+
+               DISPLAY "Empleado " EMPLEADO-ID " dado de alta".
+
                STOP RUN.
-                       
+
+           CONTAR-REGISTROS.
+      *>   CUENTA LOS REGISTROS EXISTENTES PARA NUMERAR LA SECUENCIA
+      *>   DE AUDITORIA (EL ID DE EMPLEADO YA LO ASIGNA SIGUIENTESECUENCIA)
+               MOVE 'N' TO WS-EOF-SCAN.
+               MOVE ZERO TO WS-TOTAL-REGISTROS.
+
+               OPEN INPUT EMPLEADOS-FILE.
+               PERFORM UNTIL FIN-SCAN
+                   READ EMPLEADOS-FILE NEXT RECORD
+                       AT END
+                           SET FIN-SCAN TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-TOTAL-REGISTROS
+                   END-READ
+               END-PERFORM.
+               CLOSE EMPLEADOS-FILE.
+
        END PROGRAM program.
