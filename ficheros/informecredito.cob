@@ -0,0 +1,134 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. program.
+
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+               SPECIAL-NAMES.
+                   DECIMAL-POINT IS COMMA.
+
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT CLIENTES-FILE ASSIGN TO "./clientes.dat"
+                   ORGANIZATION INDEXED
+                   ACCESS MODE SEQUENTIAL
+                   RECORD KEY IS CLIENTE-ID
+                   STATUS ST-FILE.
+
+                   SELECT OPTIONAL CREDITO-PARAMETROS-FILE
+                   ASSIGN TO "credito-parametros.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+                   SELECT CREDITO-EXCEPTIONS-FILE
+                   ASSIGN TO "credito-exceptions.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+                   SELECT JOB-LOG-FILE
+                   ASSIGN TO "job-log.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+             FD CLIENTES-FILE.
+                   COPY copyclie.
+
+             FD CREDITO-PARAMETROS-FILE.
+                   01 CREDITO-PARAMETROS-LINE PIC X(10).
+
+             FD CREDITO-EXCEPTIONS-FILE.
+                   01 CREDITO-EXCEPCION-REG.
+                       05 EXC-CLI-ID     PIC 9(8).
+                       05 FILLER         PIC X VALUE SPACE.
+                       05 EXC-CLI-NOMBRE PIC X(20).
+                       05 FILLER         PIC X VALUE SPACE.
+                       05 EXC-CLI-SALDO  PIC -9(8),99.
+                       05 FILLER         PIC X VALUE SPACE.
+                       05 EXC-LITERAL    PIC X(30)
+                           VALUE "EXCEDE LIMITE DE CREDITO".
+
+             FD JOB-LOG-FILE.
+                   COPY copyjoblog.
+
+           WORKING-STORAGE SECTION.
+               77 ST-FILE PIC X(2).
+
+               01 PARM-REG.
+                   05 PARM-LIMITE-CREDITO PIC S9(8)V9(2)
+                       VALUE -1000,00.
+
+               01 EOF-CLI PIC X VALUE 'N'.
+                   88 FIN-CLIENTES VALUE 'S'.
+
+               01 WS-CONTADORES.
+                   05 WS-LEIDOS    PIC 9(6) VALUE ZERO.
+                   05 WS-EXCEDIDOS PIC 9(6) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+           PERFORM MAIN.
+
+           MAIN.
+               PERFORM INICIALIZAR-PARAMETROS.
+
+               OPEN INPUT CLIENTES-FILE.
+               OPEN OUTPUT CREDITO-EXCEPTIONS-FILE.
+
+               PERFORM UNTIL FIN-CLIENTES
+                   READ CLIENTES-FILE
+                       AT END
+                           SET FIN-CLIENTES TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-LEIDOS
+                           PERFORM VERIFICAR-LIMITE-CREDITO
+                   END-READ
+               END-PERFORM.
+
+               CLOSE CLIENTES-FILE.
+               CLOSE CREDITO-EXCEPTIONS-FILE.
+
+               DISPLAY "INFORME DE LIMITE DE CREDITO".
+               DISPLAY "Clientes leidos:  " WS-LEIDOS.
+               DISPLAY "Clientes excedidos:" WS-EXCEDIDOS.
+               DISPLAY "Ver credito-exceptions.dat para el detalle".
+
+               PERFORM REGISTRAR-JOB-LOG.
+
+               STOP RUN.
+
+           INICIALIZAR-PARAMETROS.
+      *>   VALOR POR DEFECTO SI NO EXISTE EL FICHERO DE PARAMETROS
+               MOVE -1000,00 TO PARM-LIMITE-CREDITO.
+
+               OPEN INPUT CREDITO-PARAMETROS-FILE.
+               READ CREDITO-PARAMETROS-FILE
+                   NOT AT END
+                       MOVE CREDITO-PARAMETROS-LINE TO PARM-REG
+                   AT END
+                       CONTINUE
+               END-READ.
+               CLOSE CREDITO-PARAMETROS-FILE.
+
+           VERIFICAR-LIMITE-CREDITO.
+               IF CLIENTE-SALDO < PARM-LIMITE-CREDITO
+                   ADD 1 TO WS-EXCEDIDOS
+                   MOVE CLI-ID TO EXC-CLI-ID
+                   MOVE CLIENTE-NOMBRE TO EXC-CLI-NOMBRE
+                   MOVE CLIENTE-SALDO TO EXC-CLI-SALDO
+                   WRITE CREDITO-EXCEPCION-REG
+                   DISPLAY "AVISO: CLIENTE " CLI-ID
+                       " EXCEDE LIMITE DE CREDITO (SALDO "
+                       CLIENTE-SALDO ")"
+               END-IF.
+
+           REGISTRAR-JOB-LOG.
+      *>   RESUMEN DE FIN DE EJECUCION COMUN A TODOS LOS PROGRAMAS BATCH
+               MOVE "INFORME-CREDITO" TO JOB-LOG-PROGRAMA.
+               MOVE FUNCTION CURRENT-DATE (1:8) TO JOB-LOG-FECHA.
+               MOVE FUNCTION CURRENT-DATE (9:6) TO JOB-LOG-HORA.
+               MOVE WS-LEIDOS TO JOB-LOG-LEIDOS.
+               MOVE WS-EXCEDIDOS TO JOB-LOG-ESCRITOS.
+               MOVE ZERO TO JOB-LOG-RECHAZADOS.
+
+               OPEN EXTEND JOB-LOG-FILE.
+               WRITE JOB-LOG-REG.
+               CLOSE JOB-LOG-FILE.
+
+       END PROGRAM program.
