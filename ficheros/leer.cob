@@ -1,47 +1,61 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. program.
-           
+       PROGRAM-ID. EMPLEADOS-CONSULTA.
+
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
                FILE-CONTROL.
-                   SELECT OPTIONAL EMPLOYEE-FILE
-                   ASSIGN TO "employee.dat"
+                   SELECT OPTIONAL EMPLEADOS-FILE
+                   ASSIGN TO "empleados.dat"
                    ORGANIZATION IS LINE SEQUENTIAL.
-       
+
        DATA DIVISION.
            FILE SECTION.
-               FD EMPLOYEE-FILE.
-                   01 EMPLOYEE-REG.
-                       05 EMPLOYEE-ID PIC 9(2).
-                       05 EMPLOYEE-NAME PIC X(15).
-                       05 EMPLOYEE-SALARY PIC 9(5).
-               
+               FD EMPLEADOS-FILE.
+                   COPY copyempl.
+
            WORKING-STORAGE SECTION.
 
            01 EOF PIC 9 VALUE ZERO.
-               88 EOF-EMPLOYEE VALUE 1.  
-               
+               88 EOF-EMPLOYEE VALUE 1.
+
        PROCEDURE DIVISION.
            PERFORM MAIN.
-           
+
            MAIN.
-         
-               OPEN INPUT EMPLOYEE-FILE.  
+
+               OPEN INPUT EMPLEADOS-FILE.
 
                MOVE 0 TO EOF
-               PERFORM UNTIL EOF-EMPLOYEE 
-                   READ EMPLOYEE-FILE NEXT RECORD
+               PERFORM UNTIL EOF-EMPLOYEE
+                   READ EMPLEADOS-FILE NEXT RECORD
                        NOT AT END
-                           DISPLAY EMPLOYEE-ID," " WITH NO ADVANCING
-                           DISPLAY EMPLOYEE-NAME WITH NO ADVANCING
-                           DISPLAY EMPLOYEE-SALARY
-                       AT END 
-                          SET EOF-EMPLOYEE TO TRUE       
+                           DISPLAY EMPLEADO-LOG-FECHA,"-"
+                               EMPLEADO-LOG-HORA,"-"
+                               EMPLEADO-LOG-SEQ," "
+                               WITH NO ADVANCING
+                           DISPLAY EMPLEADO-ID," " WITH NO ADVANCING
+                           DISPLAY EMPLEADO-NOMBRE," "
+                               WITH NO ADVANCING
+                           DISPLAY EMPLEADO-APELLIDOS," "
+                               WITH NO ADVANCING
+                           DISPLAY EMPLEADO-FECHA-ALTA," "
+                               WITH NO ADVANCING
+                           DISPLAY EMPLEADO-DEPARTAMENTO," "
+                               WITH NO ADVANCING
+                           DISPLAY EMPLEADO-TARIFA-HORA," "
+                               WITH NO ADVANCING
+                           DISPLAY EMPLEADO-SALARIO," "
+                               WITH NO ADVANCING
+                           DISPLAY EMPLEADO-SALARIO-NETO," "
+                               WITH NO ADVANCING
+                           DISPLAY EMPLEADO-ESTADO
+                       AT END
+                          SET EOF-EMPLOYEE TO TRUE
                    END-READ
                END-PERFORM.
-               
-               CLOSE EMPLOYEE-FILE.
-               
-               STOP RUN.
-                       
-       END PROGRAM program.
+
+               CLOSE EMPLEADOS-FILE.
+
+               GOBACK.
+
+       END PROGRAM EMPLEADOS-CONSULTA.
