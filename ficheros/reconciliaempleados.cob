@@ -0,0 +1,181 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILIA-EMPLEADOS.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT OPTIONAL EMPLEADOS-FILE
+                   ASSIGN TO "empleados.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   STATUS ST-EMPLEADOS.
+
+                   SELECT RECONCILIACION-REPORT-FILE
+                   ASSIGN TO "reconciliacion-empleados.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+                   SELECT JOB-LOG-FILE
+                   ASSIGN TO "job-log.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+               FD EMPLEADOS-FILE.
+                   COPY copyempl.
+
+               FD RECONCILIACION-REPORT-FILE.
+                   01 REPORT-LINE PIC X(100).
+
+               FD JOB-LOG-FILE.
+                   COPY copyjoblog.
+
+           WORKING-STORAGE SECTION.
+               77 ST-EMPLEADOS PIC X(2).
+               01 EOF PIC X VALUE 'N'.
+                   88 FIN-EMPLEADOS VALUE 'S'.
+
+               01 WS-EMP-TABLA.
+                   05 WS-EMP-ENTRADA OCCURS 200 TIMES
+                                     INDEXED BY WS-EMP-IDX.
+                       10 WS-EMP-ID PIC 9(8).
+                       10 WS-EMP-NOMBRE PIC X(15).
+                       10 WS-EMP-APELLIDOS PIC X(15).
+               01 WS-EMP-N PIC 9(3) VALUE 0.
+               01 WS-EMP-DESCARTADOS PIC 9(5) VALUE ZERO.
+               01 WS-EMP-DESCARTADOS-ED PIC ZZZZ9.
+
+               01 WS-I PIC 9(3).
+               01 WS-J PIC 9(3).
+               01 WS-DISCREPANCIAS PIC 9(5) VALUE ZERO.
+               01 WS-DISCREPANCIAS-ED PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+           PERFORM MAIN.
+
+           MAIN.
+      *>   COMPARA LOS REGISTROS DE EMPLEADOS-FILE ENTRE SI Y REPORTA
+      *>   IDENTIFICADORES DUPLICADOS O NOMBRES QUE NO COINCIDEN PARA
+      *>   EL MISMO EMPLEADO-ID, MIENTRAS SIGA HABIENDO ALTAS QUE NO
+      *>   PASAN POR EL GENERADOR DE SECUENCIA COMUN
+               OPEN INPUT EMPLEADOS-FILE.
+               OPEN OUTPUT RECONCILIACION-REPORT-FILE.
+
+               MOVE "INFORME DE RECONCILIACION DE EMPLEADOS"
+                   TO REPORT-LINE.
+               WRITE REPORT-LINE.
+
+               PERFORM CARGAR-EMPLEADOS.
+               PERFORM DETECTAR-DISCREPANCIAS.
+
+               IF WS-DISCREPANCIAS = ZERO
+                   MOVE "No se han encontrado discrepancias."
+                       TO REPORT-LINE
+                   WRITE REPORT-LINE
+               END-IF.
+
+               MOVE WS-DISCREPANCIAS TO WS-DISCREPANCIAS-ED.
+               DISPLAY "Discrepancias encontradas: "
+                   WS-DISCREPANCIAS-ED.
+
+               CLOSE EMPLEADOS-FILE.
+               CLOSE RECONCILIACION-REPORT-FILE.
+
+               PERFORM REGISTRAR-JOB-LOG.
+
+               STOP RUN.
+
+           CARGAR-EMPLEADOS.
+               MOVE 'N' TO EOF.
+               PERFORM UNTIL FIN-EMPLEADOS
+                   READ EMPLEADOS-FILE
+                       AT END
+                           SET FIN-EMPLEADOS TO TRUE
+                       NOT AT END
+                           IF WS-EMP-N < 200
+                               ADD 1 TO WS-EMP-N
+                               MOVE EMPLEADO-ID
+                                   TO WS-EMP-ID(WS-EMP-N)
+                               MOVE EMPLEADO-NOMBRE
+                                   TO WS-EMP-NOMBRE(WS-EMP-N)
+                               MOVE EMPLEADO-APELLIDOS
+                                   TO WS-EMP-APELLIDOS(WS-EMP-N)
+                           ELSE
+                               ADD 1 TO WS-EMP-DESCARTADOS
+                           END-IF
+                   END-READ
+               END-PERFORM.
+
+               IF WS-EMP-DESCARTADOS > ZERO
+                   MOVE WS-EMP-DESCARTADOS TO WS-EMP-DESCARTADOS-ED
+                   STRING "AVISO: " DELIMITED BY SIZE
+                       WS-EMP-DESCARTADOS-ED DELIMITED BY SIZE
+                       " registro(s) de EMPLEADOS-FILE no cupieron en"
+                       DELIMITED BY SIZE
+                       " la tabla de comparacion (limite 200) y no"
+                       DELIMITED BY SIZE
+                       " fueron reconciliados" DELIMITED BY SIZE
+                       INTO REPORT-LINE
+                   END-STRING
+                   WRITE REPORT-LINE
+                   DISPLAY REPORT-LINE
+               END-IF.
+
+           DETECTAR-DISCREPANCIAS.
+               PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-EMP-N
+                   COMPUTE WS-J = WS-I + 1
+                   PERFORM VARYING WS-J FROM WS-J BY 1
+                       UNTIL WS-J > WS-EMP-N
+                       IF WS-EMP-ID(WS-I) = WS-EMP-ID(WS-J)
+                           PERFORM REGISTRAR-ID-DUPLICADO
+                           IF WS-EMP-NOMBRE(WS-I) NOT =
+                                   WS-EMP-NOMBRE(WS-J)
+                               OR WS-EMP-APELLIDOS(WS-I) NOT =
+                                   WS-EMP-APELLIDOS(WS-J)
+                               PERFORM REGISTRAR-NOMBRE-DISCREPANTE
+                           END-IF
+                       END-IF
+                   END-PERFORM
+               END-PERFORM.
+
+           REGISTRAR-ID-DUPLICADO.
+               MOVE SPACES TO REPORT-LINE.
+               STRING "ID DUPLICADO: " DELIMITED BY SIZE
+                   WS-EMP-ID(WS-I) DELIMITED BY SIZE
+                   " aparece en mas de un registro de EMPLEADOS-FILE"
+                   DELIMITED BY SIZE
+                   INTO REPORT-LINE.
+               WRITE REPORT-LINE.
+               ADD 1 TO WS-DISCREPANCIAS.
+
+           REGISTRAR-NOMBRE-DISCREPANTE.
+               MOVE SPACES TO REPORT-LINE.
+               STRING "NOMBRE DISCREPANTE PARA ID " DELIMITED BY SIZE
+                   WS-EMP-ID(WS-I) DELIMITED BY SIZE
+                   ": '" DELIMITED BY SIZE
+                   WS-EMP-NOMBRE(WS-I) DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WS-EMP-APELLIDOS(WS-I) DELIMITED BY SIZE
+                   "' vs '" DELIMITED BY SIZE
+                   WS-EMP-NOMBRE(WS-J) DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WS-EMP-APELLIDOS(WS-J) DELIMITED BY SIZE
+                   "'" DELIMITED BY SIZE
+                   INTO REPORT-LINE.
+               WRITE REPORT-LINE.
+               ADD 1 TO WS-DISCREPANCIAS.
+
+           REGISTRAR-JOB-LOG.
+      *>   RESUMEN DE FIN DE EJECUCION COMUN A TODOS LOS PROGRAMAS BATCH
+               MOVE "RECONCILIA-EMPL" TO JOB-LOG-PROGRAMA.
+               MOVE FUNCTION CURRENT-DATE (1:8) TO JOB-LOG-FECHA.
+               MOVE FUNCTION CURRENT-DATE (9:6) TO JOB-LOG-HORA.
+               MOVE WS-EMP-N TO JOB-LOG-LEIDOS.
+               MOVE WS-DISCREPANCIAS TO JOB-LOG-ESCRITOS.
+               MOVE WS-EMP-DESCARTADOS TO JOB-LOG-RECHAZADOS.
+
+               OPEN EXTEND JOB-LOG-FILE.
+               WRITE JOB-LOG-REG.
+               CLOSE JOB-LOG-FILE.
+
+       END PROGRAM RECONCILIA-EMPLEADOS.
