@@ -1,21 +1,57 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. program.
-           
+       PROGRAM-ID. SHOP-VENTAS.
+
        ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+               SPECIAL-NAMES.
+                   DECIMAL-POINT IS COMMA.
+
            INPUT-OUTPUT SECTION.
                FILE-CONTROL.
                    SELECT OPTIONAL SHOP-RECEIPTS-FILE
                    ASSIGN TO "shop-receipts-file.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   STATUS ST-RECEIPTS.
+
+                   SELECT OPTIONAL ITEM-MASTER-FILE
+                   ASSIGN TO "item-master.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS ITEM-ID-KEY
+                   STATUS ST-ITEM.
+
+                   SELECT SHOP-EXCEPTIONS-FILE
+                   ASSIGN TO "shop-exceptions.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+                   SELECT SHOP-SALES-REPORT-FILE
+                   ASSIGN TO WS-REPORT-FILENAME
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+                   SELECT OPTIONAL CLIENTES-FILE
+                   ASSIGN TO "./clientes.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS CLIENTE-ID
+                   STATUS ST-CLIENTES.
+
+                   SELECT ARITMETICA-ERRORES-FILE
+                   ASSIGN TO "aritmetica-errores.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+                   SELECT JOB-LOG-FILE
+                   ASSIGN TO "job-log.dat"
                    ORGANIZATION IS LINE SEQUENTIAL.
-       
+
        DATA DIVISION.
            FILE SECTION.
                FD SHOP-RECEIPTS-FILE.
-                   
+
                    01 SHOP-DETAILS-REG.
                        05 TYPE-CODE PIC X.
                            88 SHOP-HEADER VALUE "H".
                            88 SHOP-SALE VALUE "S".
+                           88 SHOP-RETURN VALUE "R".
                        05 SHOP-ID PIC X(5).
                        05 SHOP-LOCATION PIC X(30).
 
@@ -24,37 +60,428 @@
                        05 ITEM-ID PIC X(8).
                        05 QTY-SOLD PIC 9(3).
                        05 ITEM-COST PIC 9(3)V99.
-                                      
+                       05 SALE-DATE PIC 9(8).
+                       05 SALE-SEQ PIC 9(5).
+                       05 CUST-ID PIC 9(8).
+
+               FD ITEM-MASTER-FILE.
+                   01 ITEM-MASTER-REG.
+                       05 ITEM-ID-KEY PIC X(8).
+                       05 ITEM-DESCRIPTION PIC X(20).
+                       05 ITEM-CATEGORY PIC X(2).
+
+               FD SHOP-EXCEPTIONS-FILE.
+                   01 EXC-LINE PIC X(80).
+
+               FD SHOP-SALES-REPORT-FILE.
+                   01 REPORT-LINE PIC X(100).
+
+               FD CLIENTES-FILE.
+                   COPY copyclie.
+
+               FD ARITMETICA-ERRORES-FILE.
+                   COPY copyarit.
+
+               FD JOB-LOG-FILE.
+                   COPY copyjoblog.
+
            WORKING-STORAGE SECTION.
+               77 ST-CLIENTES PIC X(2).
+               01 WS-CLIENTES-DISPONIBLE PIC X VALUE 'N'.
+                   88 CLIENTES-DISPONIBLE VALUE 'S'.
+
+               01 WS-FIDELIDAD-TABLA.
+                   05 WS-FID-ENTRADA OCCURS 50 TIMES
+                                     INDEXED BY WS-FID-IDX.
+                       10 WS-FID-CLI-ID PIC 9(8).
+                       10 WS-FID-NOMBRE PIC X(20).
+                       10 WS-FID-TOTAL PIC 9(9)V99.
+                       10 WS-FID-COMPRAS PIC 9(5).
+               01 WS-FIDELIDAD-N PIC 9(3) VALUE 0.
+               01 WS-FID-ENCONTRADO PIC X VALUE 'N'.
+                   88 FID-ENCONTRADO VALUE 'S'.
+               01 WS-FID-TOTAL-ED PIC Z.ZZZ.ZZZ.ZZ9,99.
+
+               01 WS-REPORT-FILENAME PIC X(40).
+               01 WS-HOY.
+                   05 WS-HOY-YEAR PIC 9(4).
+                   05 WS-HOY-MONTH PIC 9(2).
+                   05 WS-HOY-DAY PIC 9(2).
+
+               77 ST-RECEIPTS PIC X(2).
+               01 WS-HAY-FICHERO-ENTRADA PIC X VALUE 'N'.
+                   88 HAY-FICHERO-ENTRADA VALUE 'S'.
+
+               01 EXC-REG.
+                   05 EXC-SHOP-ID PIC X(5).
+                   05 FILLER PIC X VALUE SPACE.
+                   05 EXC-MENSAJE PIC X(60).
+                   05 FILLER PIC X(14).
+
                01 EOF PIC 9 VALUE ZERO.
-                   88 EOF-SHOP VALUE 1. 
-               
-               01 SHOP-SALES-TOTAL.
-                   05 WS-SHOP-ID PIC X(5).
-                   05 WS-SHOP-TOTAL PIC 9V99. *> $$$$.$$9.99
+                   88 EOF-SHOP VALUE 1.
+
+               77 ST-ITEM PIC X(2).
+               01 WS-ITEM-MASTER-OK PIC X VALUE 'N'.
+                   88 ITEM-MASTER-DISPONIBLE VALUE 'S'.
+               01 WS-ITEM-DESCRIPTION PIC X(20).
+               01 WS-ITEM-CATEGORY PIC X(2).
+
+               01 WS-CURRENT-SHOP-ID PIC X(5) VALUE SPACES.
+               01 WS-LINE-TOTAL PIC 9(7)V99.
+               01 WS-LINE-TOTAL-ED PIC Z.ZZZ.ZZ9,99.
+               01 WS-MOVIMIENTO-SIGNO PIC S9 VALUE 1.
+               01 WS-MOVIMIENTO-ETIQUETA PIC X(11) VALUE SPACES.
+               01 WS-DESCUENTO-PCT PIC 9V999 VALUE ZERO.
+               01 WS-DESCUENTO-IMPORTE PIC 9(7)V99 VALUE ZERO.
+
+               01 SHOP-TOTAL PIC 9(9)V99 VALUE ZERO.
+               01 SHOP-TOTAL-ED PIC Z.ZZZ.ZZZ.ZZ9,99.
+
+               01 WS-SHOP-SUBTOTAL PIC 9(9)V99 VALUE ZERO.
+               01 WS-SHOP-SUBTOTAL-ED PIC Z.ZZZ.ZZZ.ZZ9,99.
+               01 WS-SHOP-VENTAS-CONTADOR PIC 9(5) VALUE ZERO.
+               01 WS-SHOP-PROMEDIO PIC 9(7)V99 VALUE ZERO.
+               01 WS-SHOP-PROMEDIO-ED PIC Z.ZZZ.ZZ9,99.
+               01 WS-TIENDA-ABIERTA PIC X VALUE 'N'.
+                   88 TIENDA-ABIERTA VALUE 'S'.
+
+               01 WS-JOB-LEIDOS PIC 9(6) VALUE ZERO.
+               01 WS-JOB-ESCRITOS PIC 9(6) VALUE ZERO.
+               01 WS-JOB-RECHAZADOS PIC 9(6) VALUE ZERO.
 
-               01 SHOP-TOTAL PIC 9(5)V.99.
 
-       
        PROCEDURE DIVISION.
            PERFORM MAIN.
-           
+
            MAIN.
+              MOVE FUNCTION CURRENT-DATE (1:8) TO WS-HOY.
+              STRING "shop-sales-report-" DELIMITED BY SIZE
+                      WS-HOY-YEAR DELIMITED BY SIZE
+                      WS-HOY-MONTH DELIMITED BY SIZE
+                      WS-HOY-DAY DELIMITED BY SIZE
+                      ".dat" DELIMITED BY SIZE
+                      INTO WS-REPORT-FILENAME
+              END-STRING.
+              OPEN OUTPUT SHOP-SALES-REPORT-FILE.
+
+              PERFORM MOSTRAR-DIRECTORIO-TIENDAS
+                  THRU MOSTRAR-DIRECTORIO-TIENDAS-EXIT.
+
+              IF NOT HAY-FICHERO-ENTRADA
+                  DISPLAY " "
+                  DISPLAY "No hay fichero de recibos de tienda "
+                      "o el fichero esta vacio: cero registros."
+                  CLOSE SHOP-SALES-REPORT-FILE
+                  PERFORM REGISTRAR-JOB-LOG
+                  GOBACK
+              END-IF.
+
+              PERFORM ABRIR-ITEM-MASTER.
+              PERFORM ABRIR-CLIENTES.
+
+              OPEN OUTPUT SHOP-EXCEPTIONS-FILE.
+
               OPEN INPUT SHOP-RECEIPTS-FILE.
 
               MOVE 0 TO EOF
+              MOVE "DETALLE DE VENTAS POR TIENDA" TO REPORT-LINE
+              PERFORM REGISTRAR-LINEA-REPORTE.
               PERFORM UNTIL EOF-SHOP
                    READ SHOP-RECEIPTS-FILE NEXT RECORD
                        NOT AT END
-                          MOVE SHOP-ID TO WS-SHOP-ID
-                          MOVE ZEROS TO WS-SHOP-TOTAL
-                       AT END 
-                          SET EOF-SHOP TO TRUE       
+                          ADD 1 TO WS-JOB-LEIDOS
+                          EVALUATE TRUE
+                              WHEN SHOP-HEADER
+                                 PERFORM ROMPER-TIENDA-ANTERIOR
+                                 MOVE SHOP-ID TO WS-CURRENT-SHOP-ID
+                                 MOVE ZEROS TO WS-SHOP-SUBTOTAL
+                                 MOVE ZEROS TO WS-SHOP-VENTAS-CONTADOR
+                                 SET TIENDA-ABIERTA TO TRUE
+                              WHEN SHOP-SALE
+                                 MOVE 1 TO WS-MOVIMIENTO-SIGNO
+                                 MOVE SPACES TO WS-MOVIMIENTO-ETIQUETA
+                                 PERFORM PROCESAR-MOVIMIENTO-VENTA
+                              WHEN SHOP-RETURN
+                                 MOVE -1 TO WS-MOVIMIENTO-SIGNO
+                                 MOVE "DEVOLUCION " TO
+                                     WS-MOVIMIENTO-ETIQUETA
+                                 PERFORM PROCESAR-MOVIMIENTO-VENTA
+                          END-EVALUATE
+                       AT END
+                          SET EOF-SHOP TO TRUE
+                   END-READ
+               END-PERFORM.
+
+              PERFORM ROMPER-TIENDA-ANTERIOR.
+
+              CLOSE SHOP-RECEIPTS-FILE.
+              CLOSE SHOP-EXCEPTIONS-FILE.
+
+              IF ITEM-MASTER-DISPONIBLE
+                  CLOSE ITEM-MASTER-FILE
+              END-IF.
+
+              IF CLIENTES-DISPONIBLE
+                  CLOSE CLIENTES-FILE
+              END-IF.
+
+              MOVE SHOP-TOTAL TO SHOP-TOTAL-ED.
+              STRING "TOTAL GENERAL: " SHOP-TOTAL-ED
+                  DELIMITED BY SIZE
+                  INTO REPORT-LINE
+              END-STRING.
+              PERFORM REGISTRAR-LINEA-REPORTE.
+
+              PERFORM MOSTRAR-FIDELIDAD.
+
+              CLOSE SHOP-SALES-REPORT-FILE.
+
+              PERFORM REGISTRAR-JOB-LOG.
+
+               GOBACK.
+
+           ABRIR-CLIENTES.
+               MOVE 'N' TO WS-CLIENTES-DISPONIBLE.
+               OPEN INPUT CLIENTES-FILE.
+               IF ST-CLIENTES = "00"
+                   SET CLIENTES-DISPONIBLE TO TRUE
+               END-IF.
+
+           ACUMULAR-FIDELIDAD.
+               MOVE 'N' TO WS-FID-ENCONTRADO.
+               PERFORM VARYING WS-FID-IDX FROM 1 BY 1
+                       UNTIL WS-FID-IDX > WS-FIDELIDAD-N
+                   IF WS-FID-CLI-ID (WS-FID-IDX) = CUST-ID
+                       ADD WS-LINE-TOTAL TO
+                           WS-FID-TOTAL (WS-FID-IDX)
+                       ADD 1 TO WS-FID-COMPRAS (WS-FID-IDX)
+                       SET FID-ENCONTRADO TO TRUE
+                   END-IF
+               END-PERFORM.
+
+               IF NOT FID-ENCONTRADO
+                  AND WS-FIDELIDAD-N < 50
+                   ADD 1 TO WS-FIDELIDAD-N
+                   MOVE CUST-ID TO WS-FID-CLI-ID (WS-FIDELIDAD-N)
+                   MOVE WS-LINE-TOTAL TO
+                       WS-FID-TOTAL (WS-FIDELIDAD-N)
+                   MOVE 1 TO WS-FID-COMPRAS (WS-FIDELIDAD-N)
+                   MOVE SPACES TO WS-FID-NOMBRE (WS-FIDELIDAD-N)
+                   IF CLIENTES-DISPONIBLE
+                       MOVE CUST-ID TO CLI-ID
+                       READ CLIENTES-FILE
+                           NOT INVALID KEY
+                               MOVE CLIENTE-NOMBRE TO
+                                   WS-FID-NOMBRE (WS-FIDELIDAD-N)
+                       END-READ
+                   END-IF
+               END-IF.
+
+           MOSTRAR-FIDELIDAD.
+               IF WS-FIDELIDAD-N > 0
+                   MOVE "FIDELIZACION DE CLIENTES" TO REPORT-LINE
+                   PERFORM REGISTRAR-LINEA-REPORTE
+                   PERFORM VARYING WS-FID-IDX FROM 1 BY 1
+                           UNTIL WS-FID-IDX > WS-FIDELIDAD-N
+                       MOVE WS-FID-TOTAL (WS-FID-IDX) TO WS-FID-TOTAL-ED
+                       STRING "  " WS-FID-CLI-ID (WS-FID-IDX) " "
+                           WS-FID-NOMBRE (WS-FID-IDX) ": "
+                           WS-FID-COMPRAS (WS-FID-IDX) " compras, "
+                           WS-FID-TOTAL-ED
+                           DELIMITED BY SIZE
+                           INTO REPORT-LINE
+                       END-STRING
+                       PERFORM REGISTRAR-LINEA-REPORTE
+                   END-PERFORM
+               END-IF.
+
+           PROCESAR-MOVIMIENTO-VENTA.
+               COMPUTE WS-LINE-TOTAL ROUNDED = QTY-SOLD * ITEM-COST.
+
+               IF WS-MOVIMIENTO-SIGNO = 1 AND CUST-ID NOT = ZERO
+                   PERFORM APLICAR-DESCUENTO-CATEGORIA
+               END-IF.
+
+               COMPUTE SHOP-TOTAL ROUNDED =
+                   SHOP-TOTAL + (WS-MOVIMIENTO-SIGNO * WS-LINE-TOTAL)
+                   ON SIZE ERROR
+                      MOVE "DESBORDAMIENTO TOTAL GENERAL" TO
+                          EXC-MENSAJE
+                      PERFORM REGISTRAR-EXCEPCION
+               END-COMPUTE.
+
+               COMPUTE WS-SHOP-SUBTOTAL ROUNDED =
+                   WS-SHOP-SUBTOTAL +
+                       (WS-MOVIMIENTO-SIGNO * WS-LINE-TOTAL)
+                   ON SIZE ERROR
+                      MOVE "DESBORDAMIENTO SUBTOTAL TIENDA" TO
+                          EXC-MENSAJE
+                      PERFORM REGISTRAR-EXCEPCION
+               END-COMPUTE.
+
+               IF WS-MOVIMIENTO-SIGNO = 1
+                   ADD 1 TO WS-SHOP-VENTAS-CONTADOR
+               END-IF.
+
+               ADD 1 TO WS-JOB-ESCRITOS.
+
+               IF WS-MOVIMIENTO-SIGNO = 1 AND CUST-ID NOT = ZERO
+                   PERFORM ACUMULAR-FIDELIDAD
+               END-IF.
+
+               PERFORM BUSCAR-ITEM-MASTER.
+
+               MOVE WS-LINE-TOTAL TO WS-LINE-TOTAL-ED.
+               STRING "    " WS-MOVIMIENTO-ETIQUETA
+                   "[" SALE-DATE "-" SALE-SEQ "] " ITEM-ID " "
+                   WS-ITEM-DESCRIPTION " (" WS-ITEM-CATEGORY ") x"
+                   QTY-SOLD " = " WS-LINE-TOTAL-ED
+                   DELIMITED BY SIZE
+                   INTO REPORT-LINE
+               END-STRING.
+               PERFORM REGISTRAR-LINEA-REPORTE.
+
+           APLICAR-DESCUENTO-CATEGORIA.
+               MOVE ZERO TO WS-DESCUENTO-PCT.
+               IF CLIENTES-DISPONIBLE
+                   MOVE CUST-ID TO CLI-ID
+                   READ CLIENTES-FILE
+                       NOT INVALID KEY
+                           EVALUATE TRUE
+                               WHEN CLIENTE-CAT-ORO
+                                   MOVE 0,100 TO WS-DESCUENTO-PCT
+                               WHEN CLIENTE-CAT-PLATA
+                                   MOVE 0,050 TO WS-DESCUENTO-PCT
+                               WHEN CLIENTE-CAT-BRONCE
+                                   MOVE 0,020 TO WS-DESCUENTO-PCT
+                               WHEN CLIENTE-CAT-ESTANDAR
+                                   MOVE ZERO TO WS-DESCUENTO-PCT
+                               WHEN OTHER
+                                   MOVE ZERO TO WS-DESCUENTO-PCT
+                           END-EVALUATE
+                   END-READ
+               END-IF.
+
+               IF WS-DESCUENTO-PCT NOT = ZERO
+                   COMPUTE WS-DESCUENTO-IMPORTE ROUNDED =
+                       WS-LINE-TOTAL * WS-DESCUENTO-PCT
+                   SUBTRACT WS-DESCUENTO-IMPORTE FROM WS-LINE-TOTAL
+               END-IF.
+
+           REGISTRAR-EXCEPCION.
+               MOVE WS-CURRENT-SHOP-ID TO EXC-SHOP-ID.
+               MOVE EXC-REG TO EXC-LINE.
+               WRITE EXC-LINE.
+               ADD 1 TO WS-JOB-RECHAZADOS.
+
+               MOVE "SHOP" TO ARIT-ERR-PROGRAMA.
+               MOVE EXC-MENSAJE TO ARIT-ERR-OPERACION.
+               MOVE WS-CURRENT-SHOP-ID TO ARIT-ERR-CLAVE.
+               OPEN EXTEND ARITMETICA-ERRORES-FILE.
+               WRITE ARIT-ERROR-REG.
+               CLOSE ARITMETICA-ERRORES-FILE.
+
+           REGISTRAR-JOB-LOG.
+      *>   RESUMEN DE FIN DE EJECUCION COMUN A TODOS LOS PROGRAMAS BATCH
+               MOVE "SHOP-VENTAS" TO JOB-LOG-PROGRAMA.
+               MOVE FUNCTION CURRENT-DATE (1:8) TO JOB-LOG-FECHA.
+               MOVE FUNCTION CURRENT-DATE (9:6) TO JOB-LOG-HORA.
+               MOVE WS-JOB-LEIDOS TO JOB-LOG-LEIDOS.
+               MOVE WS-JOB-ESCRITOS TO JOB-LOG-ESCRITOS.
+               MOVE WS-JOB-RECHAZADOS TO JOB-LOG-RECHAZADOS.
+
+               OPEN EXTEND JOB-LOG-FILE.
+               WRITE JOB-LOG-REG.
+               CLOSE JOB-LOG-FILE.
+
+           ABRIR-ITEM-MASTER.
+               MOVE 'N' TO WS-ITEM-MASTER-OK.
+               OPEN INPUT ITEM-MASTER-FILE.
+               IF ST-ITEM = "00"
+                   SET ITEM-MASTER-DISPONIBLE TO TRUE
+               END-IF.
+
+           BUSCAR-ITEM-MASTER.
+               MOVE SPACES TO WS-ITEM-DESCRIPTION.
+               MOVE SPACES TO WS-ITEM-CATEGORY.
+               IF ITEM-MASTER-DISPONIBLE
+                   MOVE ITEM-ID TO ITEM-ID-KEY
+                   READ ITEM-MASTER-FILE
+                       INVALID KEY
+                           MOVE "ARTICULO DESCONOCIDO" TO
+                               WS-ITEM-DESCRIPTION
+                       NOT INVALID KEY
+                           MOVE ITEM-DESCRIPTION TO WS-ITEM-DESCRIPTION
+                           MOVE ITEM-CATEGORY TO WS-ITEM-CATEGORY
+                   END-READ
+               ELSE
+                   MOVE "ARTICULO DESCONOCIDO" TO WS-ITEM-DESCRIPTION
+               END-IF.
+
+           ROMPER-TIENDA-ANTERIOR.
+               IF TIENDA-ABIERTA
+                   MOVE WS-SHOP-SUBTOTAL TO WS-SHOP-SUBTOTAL-ED
+                   STRING "  Subtotal tienda " WS-CURRENT-SHOP-ID
+                       ": " WS-SHOP-SUBTOTAL-ED
+                       DELIMITED BY SIZE
+                       INTO REPORT-LINE
+                   END-STRING
+                   PERFORM REGISTRAR-LINEA-REPORTE
+
+                   COMPUTE WS-SHOP-PROMEDIO ROUNDED =
+                       WS-SHOP-SUBTOTAL / WS-SHOP-VENTAS-CONTADOR
+                       ON SIZE ERROR
+                           MOVE ZERO TO WS-SHOP-PROMEDIO
+                           MOVE "DIVISION POR CERO: PROMEDIO TIENDA"
+                               TO EXC-MENSAJE
+                           PERFORM REGISTRAR-EXCEPCION
+                   END-COMPUTE
+
+                   MOVE WS-SHOP-PROMEDIO TO WS-SHOP-PROMEDIO-ED
+                   STRING "  Venta media tienda " WS-CURRENT-SHOP-ID
+                       ": " WS-SHOP-PROMEDIO-ED
+                       DELIMITED BY SIZE
+                       INTO REPORT-LINE
+                   END-STRING
+                   PERFORM REGISTRAR-LINEA-REPORTE
+               END-IF.
+
+           REGISTRAR-LINEA-REPORTE.
+               DISPLAY REPORT-LINE.
+               WRITE REPORT-LINE.
+
+           MOSTRAR-DIRECTORIO-TIENDAS.
+               MOVE 'N' TO WS-HAY-FICHERO-ENTRADA.
+               OPEN INPUT SHOP-RECEIPTS-FILE.
+
+               IF ST-RECEIPTS NOT = "00"
+                   GO TO MOSTRAR-DIRECTORIO-TIENDAS-EXIT
+               END-IF.
+
+               SET HAY-FICHERO-ENTRADA TO TRUE.
+
+               MOVE "DIRECTORIO DE TIENDAS" TO REPORT-LINE.
+               PERFORM REGISTRAR-LINEA-REPORTE.
+               MOVE 0 TO EOF
+               PERFORM UNTIL EOF-SHOP
+                   READ SHOP-RECEIPTS-FILE NEXT RECORD
+                       NOT AT END
+                          IF SHOP-HEADER
+                              STRING "  " SHOP-ID ": " SHOP-LOCATION
+                                  DELIMITED BY SIZE
+                                  INTO REPORT-LINE
+                              END-STRING
+                              PERFORM REGISTRAR-LINEA-REPORTE
+                          END-IF
+                       AT END
+                          SET EOF-SHOP TO TRUE
                    END-READ
                END-PERFORM.
-                
-              CLOSE SHOP-RECEIPTS-FILE.  
-               
-               STOP RUN.
-                       
-       END PROGRAM program.
+
+               CLOSE SHOP-RECEIPTS-FILE.
+
+           MOSTRAR-DIRECTORIO-TIENDAS-EXIT.
+               EXIT.
+
+       END PROGRAM SHOP-VENTAS.
