@@ -1,7 +1,11 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. program.
-           
+       PROGRAM-ID. CLIENTES-CONSULTA.
+
        ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+               SPECIAL-NAMES.
+                   DECIMAL-POINT IS COMMA.
+
            INPUT-OUTPUT SECTION.
                FILE-CONTROL.
                    SELECT CLIENTES-FILE ASSIGN TO "./clientes.dat"
@@ -12,28 +16,364 @@
                    ALTERNATE KEY CLIENTE-NOMCAT WITH DUPLICATES
                    STATUS ST-FILE.
 
+                   SELECT IO-ERROR-LOG-FILE
+                   ASSIGN TO "clientes-io-errors.log"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+                   SELECT ARITMETICA-ERRORES-FILE
+                   ASSIGN TO "aritmetica-errores.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+                   SELECT JOB-LOG-FILE
+                   ASSIGN TO "job-log.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
            FILE SECTION.
              FD CLIENTES-FILE.
-                   01 CLIENTE-REG.
-                       05 CLIENTE-ID.
-                           10 CLI-ID PIC 9(8).
-                       05 CLIENTE-SALDO PIC S9(8)V9(2).
-                       05 CLIENTE-NOMBRE PIC X(20).
-                       05 CLIENTE-CATEGORIA PIC X(2).
-                       05 CLIENTE-NOMCAT.
-                         10 CLIENTE-NOMBRE2 PIC X(20).
-                         10 CLIENTE-CATEGORIA2 PIC X(2).
-                       
-                           
+                   COPY copyclie.
+
+             FD IO-ERROR-LOG-FILE.
+                   01 IO-ERROR-LINE PIC X(80).
+
+             FD ARITMETICA-ERRORES-FILE.
+                   COPY copyarit.
+
+             FD JOB-LOG-FILE.
+                   COPY copyjoblog.
+
            WORKING-STORAGE SECTION.
                77 ST-FILE PIC X(2).
-               
+
+               01 IO-ERROR-REG.
+                   05 IO-ERR-OPERACION  PIC X(12).
+                   05 FILLER            PIC X VALUE SPACE.
+                   05 IO-ERR-STATUS     PIC X(2).
+                   05 FILLER            PIC X VALUE SPACE.
+                   05 IO-ERR-CLI-ID     PIC 9(8).
+                   05 FILLER            PIC X(55) VALUE SPACES.
+
+               01 OPCION PIC X(1).
+                   88 OPCION-ALTA VALUE "A".
+                   88 OPCION-INQ-ID VALUE "I".
+                   88 OPCION-INQ-NOMBRE VALUE "N".
+                   88 OPCION-INQ-CAT VALUE "T".
+                   88 OPCION-CAMBIO VALUE "C".
+                   88 OPCION-BAJA VALUE "D".
+                   88 OPCION-INFORME-SALDO VALUE "B".
+                   88 OPCION-SALIR VALUE "S".
+
+               01 EOF-CLI PIC X VALUE 'N'.
+                   88 FIN-CLIENTES VALUE 'S'.
+
+               01 WS-CAT-ABIERTA-FLAG PIC X VALUE 'N'.
+                   88 CAT-ABIERTA VALUE 'S'.
+
+               01 WS-CAT-ACTUAL PIC X(2).
+               01 WS-CAT-SUBTOTAL PIC S9(9)V99.
+               01 WS-CAT-SUBTOTAL-ED PIC -Z.ZZZ.ZZZ.ZZ9,99.
+               01 WS-CAT-CONTADOR PIC 9(5).
+
+               01 WS-CLIENTE-SALDO-ED PIC -Z.ZZZ.ZZ9,99.
+
+               01 WS-SECUENCIA-NOMBRE PIC X(10) VALUE "CLIENTE".
+               01 WS-SECUENCIA-VALOR  PIC 9(8).
+
+               01 WS-JOB-LEIDOS PIC 9(6) VALUE ZERO.
+               01 WS-JOB-ESCRITOS PIC 9(6) VALUE ZERO.
+               01 WS-JOB-RECHAZADOS PIC 9(6) VALUE ZERO.
+
        PROCEDURE DIVISION.
            PERFORM MAIN.
+
            MAIN.
-               OPEN EXTEND CLIENTES-FILE.     
+               OPEN OUTPUT IO-ERROR-LOG-FILE.
+               CLOSE IO-ERROR-LOG-FILE.
+
+               OPEN I-O CLIENTES-FILE.
+               MOVE "OPEN I-O" TO IO-ERR-OPERACION.
+               MOVE 0 TO IO-ERR-CLI-ID.
+               PERFORM VERIFICAR-ST-FILE.
+               IF ST-FILE = "35"
+                   OPEN OUTPUT CLIENTES-FILE
+                   MOVE "OPEN OUTPUT" TO IO-ERR-OPERACION
+                   PERFORM VERIFICAR-ST-FILE
+                   CLOSE CLIENTES-FILE
+                   OPEN I-O CLIENTES-FILE
+                   MOVE "OPEN I-O" TO IO-ERR-OPERACION
+                   PERFORM VERIFICAR-ST-FILE
+               END-IF.
+
+               PERFORM UNTIL OPCION-SALIR
+                   DISPLAY " "
+                   DISPLAY "MANTENIMIENTO DE CLIENTES"
+                   DISPLAY "  A - Alta de cliente"
+                   DISPLAY "  I - Consulta por ID"
+                   DISPLAY "  N - Consulta por nombre"
+                   DISPLAY "  T - Consulta por nombre+categoria"
+                   DISPLAY "  C - Cambio de datos"
+                   DISPLAY "  D - Baja de cliente"
+                   DISPLAY "  B - Informe de saldos por categoria"
+                   DISPLAY "  S - Salir"
+                   DISPLAY "Opcion: " WITH NO ADVANCING
+                   ACCEPT OPCION
+
+                   EVALUATE TRUE
+                       WHEN OPCION-ALTA
+                           PERFORM ALTA-CLIENTE
+                       WHEN OPCION-INQ-ID
+                           PERFORM CONSULTA-POR-ID
+                       WHEN OPCION-INQ-NOMBRE
+                           PERFORM CONSULTA-POR-NOMBRE
+                       WHEN OPCION-INQ-CAT
+                           PERFORM CONSULTA-POR-NOMCAT
+                       WHEN OPCION-CAMBIO
+                           PERFORM CAMBIO-CLIENTE
+                       WHEN OPCION-BAJA
+                           PERFORM BAJA-CLIENTE
+                       WHEN OPCION-INFORME-SALDO
+                           PERFORM INFORME-SALDO-POR-CATEGORIA
+                       WHEN OPCION-SALIR
+                           CONTINUE
+                       WHEN OTHER
+                           DISPLAY "Opcion no valida"
+                   END-EVALUATE
+               END-PERFORM.
+
                CLOSE CLIENTES-FILE.
-               STOP RUN.
-                       
-       END PROGRAM program.
+               MOVE "CLOSE" TO IO-ERR-OPERACION.
+               MOVE 0 TO IO-ERR-CLI-ID.
+               PERFORM VERIFICAR-ST-FILE.
+
+               PERFORM REGISTRAR-JOB-LOG.
+
+               GOBACK.
+
+           ALTA-CLIENTE.
+               CALL "siguientesecuencia" USING WS-SECUENCIA-NOMBRE
+                   WS-SECUENCIA-VALOR.
+               MOVE WS-SECUENCIA-VALOR TO CLI-ID.
+               DISPLAY "ID cliente asignado: " CLI-ID.
+               DISPLAY "Nombre: " WITH NO ADVANCING.
+               ACCEPT CLIENTE-NOMBRE.
+               DISPLAY "Categoria (2): " WITH NO ADVANCING.
+               ACCEPT CLIENTE-CATEGORIA.
+               DISPLAY "Saldo inicial: " WITH NO ADVANCING.
+               ACCEPT CLIENTE-SALDO.
+               MOVE CLIENTE-NOMBRE TO CLIENTE-NOMBRE2.
+               MOVE CLIENTE-CATEGORIA TO CLIENTE-CATEGORIA2.
+
+               WRITE CLIENTE-REG
+                   INVALID KEY
+                       DISPLAY "ERROR: ID de cliente ya existe ("
+                           ST-FILE ")"
+                       ADD 1 TO WS-JOB-RECHAZADOS
+                   NOT INVALID KEY
+                       DISPLAY "Cliente " CLI-ID " dado de alta"
+                       ADD 1 TO WS-JOB-ESCRITOS
+               END-WRITE.
+               MOVE "WRITE" TO IO-ERR-OPERACION.
+               MOVE CLI-ID TO IO-ERR-CLI-ID.
+               PERFORM VERIFICAR-ST-FILE.
+
+           CONSULTA-POR-ID.
+               DISPLAY "ID cliente: " WITH NO ADVANCING.
+               ACCEPT CLI-ID.
+               READ CLIENTES-FILE
+                   INVALID KEY
+                       DISPLAY "Cliente no encontrado (" ST-FILE ")"
+                       ADD 1 TO WS-JOB-RECHAZADOS
+                   NOT INVALID KEY
+                       PERFORM MOSTRAR-CLIENTE
+                       ADD 1 TO WS-JOB-LEIDOS
+               END-READ.
+               MOVE "READ" TO IO-ERR-OPERACION.
+               MOVE CLI-ID TO IO-ERR-CLI-ID.
+               PERFORM VERIFICAR-ST-FILE.
+
+           CONSULTA-POR-NOMBRE.
+               DISPLAY "Nombre: " WITH NO ADVANCING.
+               ACCEPT CLIENTE-NOMBRE.
+               READ CLIENTES-FILE KEY IS CLIENTE-NOMBRE
+                   INVALID KEY
+                       DISPLAY "Cliente no encontrado (" ST-FILE ")"
+                       ADD 1 TO WS-JOB-RECHAZADOS
+                   NOT INVALID KEY
+                       PERFORM MOSTRAR-CLIENTE
+                       ADD 1 TO WS-JOB-LEIDOS
+               END-READ.
+               MOVE "READ" TO IO-ERR-OPERACION.
+               MOVE CLI-ID TO IO-ERR-CLI-ID.
+               PERFORM VERIFICAR-ST-FILE.
+
+           CONSULTA-POR-NOMCAT.
+               DISPLAY "Nombre: " WITH NO ADVANCING.
+               ACCEPT CLIENTE-NOMBRE2.
+               DISPLAY "Categoria: " WITH NO ADVANCING.
+               ACCEPT CLIENTE-CATEGORIA2.
+               READ CLIENTES-FILE KEY IS CLIENTE-NOMCAT
+                   INVALID KEY
+                       DISPLAY "Cliente no encontrado (" ST-FILE ")"
+                       ADD 1 TO WS-JOB-RECHAZADOS
+                   NOT INVALID KEY
+                       PERFORM MOSTRAR-CLIENTE
+                       ADD 1 TO WS-JOB-LEIDOS
+               END-READ.
+               MOVE "READ" TO IO-ERR-OPERACION.
+               MOVE CLI-ID TO IO-ERR-CLI-ID.
+               PERFORM VERIFICAR-ST-FILE.
+
+           CAMBIO-CLIENTE.
+               DISPLAY "ID cliente: " WITH NO ADVANCING.
+               ACCEPT CLI-ID.
+               READ CLIENTES-FILE
+                   INVALID KEY
+                       DISPLAY "Cliente no encontrado (" ST-FILE ")"
+                       ADD 1 TO WS-JOB-RECHAZADOS
+                       MOVE "READ" TO IO-ERR-OPERACION
+                       MOVE CLI-ID TO IO-ERR-CLI-ID
+                       PERFORM VERIFICAR-ST-FILE
+                   NOT INVALID KEY
+                       DISPLAY "Nuevo saldo: " WITH NO ADVANCING
+                       ACCEPT CLIENTE-SALDO
+                       DISPLAY "Nueva categoria: " WITH NO ADVANCING
+                       ACCEPT CLIENTE-CATEGORIA
+                       MOVE CLIENTE-CATEGORIA TO CLIENTE-CATEGORIA2
+                       REWRITE CLIENTE-REG
+                           INVALID KEY
+                               DISPLAY "ERROR AL ACTUALIZAR ("
+                                   ST-FILE ")"
+                               ADD 1 TO WS-JOB-RECHAZADOS
+                           NOT INVALID KEY
+                               DISPLAY "Cliente " CLI-ID " actualizado"
+                               ADD 1 TO WS-JOB-ESCRITOS
+                       END-REWRITE
+                       MOVE "REWRITE" TO IO-ERR-OPERACION
+                       MOVE CLI-ID TO IO-ERR-CLI-ID
+                       PERFORM VERIFICAR-ST-FILE
+               END-READ.
+
+           BAJA-CLIENTE.
+               DISPLAY "ID cliente a dar de baja: " WITH NO ADVANCING.
+               ACCEPT CLI-ID.
+               READ CLIENTES-FILE
+                   INVALID KEY
+                       DISPLAY "Cliente no encontrado (" ST-FILE ")"
+                       ADD 1 TO WS-JOB-RECHAZADOS
+                       MOVE "READ" TO IO-ERR-OPERACION
+                       MOVE CLI-ID TO IO-ERR-CLI-ID
+                       PERFORM VERIFICAR-ST-FILE
+                   NOT INVALID KEY
+                       DELETE CLIENTES-FILE
+                           INVALID KEY
+                               DISPLAY "ERROR AL BORRAR (" ST-FILE ")"
+                               ADD 1 TO WS-JOB-RECHAZADOS
+                           NOT INVALID KEY
+                               DISPLAY "Cliente " CLI-ID " borrado"
+                               ADD 1 TO WS-JOB-ESCRITOS
+                       END-DELETE
+                       MOVE "DELETE" TO IO-ERR-OPERACION
+                       MOVE CLI-ID TO IO-ERR-CLI-ID
+                       PERFORM VERIFICAR-ST-FILE
+               END-READ.
+
+           MOSTRAR-CLIENTE.
+               MOVE CLIENTE-SALDO TO WS-CLIENTE-SALDO-ED.
+               DISPLAY "ID: " CLI-ID
+                   " NOMBRE: " CLIENTE-NOMBRE
+                   " CATEGORIA: " CLIENTE-CATEGORIA
+                   " SALDO: " WS-CLIENTE-SALDO-ED.
+
+           INFORME-SALDO-POR-CATEGORIA.
+      *>   UN UNICO PASE EN ORDEN DE CLIENTE-NOMCAT (CATEGORIA-CATEGORIA2
+      *>   PRIMERO), CON RUPTURA DE CONTROL AL CAMBIAR DE CATEGORIA
+               DISPLAY " ".
+               DISPLAY "INFORME DE SALDOS POR CATEGORIA".
+
+               MOVE 'N' TO WS-CAT-ABIERTA-FLAG.
+
+               MOVE LOW-VALUES TO CLIENTE-NOMCAT.
+               START CLIENTES-FILE KEY IS NOT LESS THAN CLIENTE-NOMCAT
+                   INVALID KEY
+                       CONTINUE
+               END-START.
+               MOVE "START" TO IO-ERR-OPERACION.
+               MOVE 0 TO IO-ERR-CLI-ID.
+               PERFORM VERIFICAR-ST-FILE.
+
+               MOVE 'N' TO EOF-CLI.
+               PERFORM UNTIL FIN-CLIENTES
+                   READ CLIENTES-FILE NEXT RECORD KEY IS CLIENTE-NOMCAT
+                       AT END
+                           SET FIN-CLIENTES TO TRUE
+                       NOT AT END
+                           PERFORM PROCESAR-LINEA-CATEGORIA
+                   END-READ
+                   MOVE "READ NEXT" TO IO-ERR-OPERACION
+                   MOVE CLI-ID TO IO-ERR-CLI-ID
+                   PERFORM VERIFICAR-ST-FILE
+               END-PERFORM.
+
+               PERFORM ROMPER-CATEGORIA-ANTERIOR.
+
+           PROCESAR-LINEA-CATEGORIA.
+               IF NOT CAT-ABIERTA
+                   OR CLIENTE-CATEGORIA2 NOT = WS-CAT-ACTUAL
+                   PERFORM ROMPER-CATEGORIA-ANTERIOR
+                   MOVE CLIENTE-CATEGORIA2 TO WS-CAT-ACTUAL
+                   MOVE ZEROS TO WS-CAT-SUBTOTAL
+                   MOVE ZEROS TO WS-CAT-CONTADOR
+                   SET CAT-ABIERTA TO TRUE
+                   DISPLAY "  Categoria " WS-CAT-ACTUAL ":"
+               END-IF.
+
+               MOVE CLIENTE-SALDO TO WS-CLIENTE-SALDO-ED.
+               DISPLAY "    " CLI-ID " " CLIENTE-NOMBRE2 ": "
+                   WS-CLIENTE-SALDO-ED.
+               ADD CLIENTE-SALDO TO WS-CAT-SUBTOTAL
+                   ON SIZE ERROR
+                       MOVE "DESBORDAMIENTO SUBTOTAL"
+                           TO ARIT-ERR-OPERACION
+                       MOVE CLI-ID TO ARIT-ERR-CLAVE
+                       PERFORM REGISTRAR-ERROR-ARIT
+               END-ADD.
+               ADD 1 TO WS-CAT-CONTADOR.
+
+           ROMPER-CATEGORIA-ANTERIOR.
+               IF CAT-ABIERTA
+                   MOVE WS-CAT-SUBTOTAL TO WS-CAT-SUBTOTAL-ED
+                   DISPLAY "  Subtotal categoria " WS-CAT-ACTUAL ": "
+                       WS-CAT-SUBTOTAL-ED " (" WS-CAT-CONTADOR
+                       " clientes)"
+               END-IF.
+
+           VERIFICAR-ST-FILE.
+               IF ST-FILE NOT = "00" AND ST-FILE NOT = "97"
+                       AND ST-FILE NOT = "10"
+                   MOVE ST-FILE TO IO-ERR-STATUS
+                   MOVE IO-ERROR-REG TO IO-ERROR-LINE
+                   OPEN EXTEND IO-ERROR-LOG-FILE
+                   WRITE IO-ERROR-LINE
+                   CLOSE IO-ERROR-LOG-FILE
+               END-IF.
+
+           REGISTRAR-ERROR-ARIT.
+               MOVE "CLIENTES" TO ARIT-ERR-PROGRAMA.
+               OPEN EXTEND ARITMETICA-ERRORES-FILE.
+               WRITE ARIT-ERROR-REG.
+               CLOSE ARITMETICA-ERRORES-FILE.
+
+           REGISTRAR-JOB-LOG.
+      *>   RESUMEN DE FIN DE EJECUCION COMUN A TODOS LOS PROGRAMAS BATCH
+               MOVE "CLIENTES-CONSULTA" TO JOB-LOG-PROGRAMA.
+               MOVE FUNCTION CURRENT-DATE (1:8) TO JOB-LOG-FECHA.
+               MOVE FUNCTION CURRENT-DATE (9:6) TO JOB-LOG-HORA.
+               MOVE WS-JOB-LEIDOS TO JOB-LOG-LEIDOS.
+               MOVE WS-JOB-ESCRITOS TO JOB-LOG-ESCRITOS.
+               MOVE WS-JOB-RECHAZADOS TO JOB-LOG-RECHAZADOS.
+
+               OPEN EXTEND JOB-LOG-FILE.
+               WRITE JOB-LOG-REG.
+               CLOSE JOB-LOG-FILE.
+
+       END PROGRAM CLIENTES-CONSULTA.
