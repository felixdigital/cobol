@@ -21,11 +21,17 @@
            FILE SECTION.
                FD fichero-file.
                    01 fichero-reg.
+                       05 fichero-fecha PIC 9(8).
+                       05 fichero-hora  PIC 9(6).
+                       05 fichero-seq   PIC 9(5).
                        05 fichero-valor PIC 9(2).
            WORKING-STORAGE SECTION.
                77 num  PIC 9(2) VALUE ZEROS.
                77 result  PIC 9(3) VALUE ZEROS.
-          
+               01 eof-fichero PIC X VALUE 'N'.
+                   88 fin-fichero VALUE 'S'.
+               77 ws-total-registros PIC 9(5) VALUE ZERO.
+
        PROCEDURE DIVISION.
            PERFORM MAIN.
          
@@ -38,11 +44,30 @@
                DISPLAY "El doble de " num " es " result.
 
                *> grabar en el fichero
+               PERFORM CONTAR-REGISTROS.
+
                OPEN EXTEND fichero-file.     *> abrir para a√±adir
+               MOVE FUNCTION CURRENT-DATE (1:8) TO fichero-fecha.
+               MOVE FUNCTION CURRENT-DATE (9:6) TO fichero-hora.
+               COMPUTE fichero-seq = ws-total-registros + 1.
                MOVE num TO fichero-valor.
                WRITE fichero-reg.
                CLOSE fichero-file.
 
                STOP RUN.
 
+           CONTAR-REGISTROS.
+      *>   CUENTA LOS REGISTROS EXISTENTES PARA NUMERAR LA SECUENCIA
+               MOVE 'N' TO eof-fichero.
+               OPEN INPUT fichero-file.
+               PERFORM UNTIL fin-fichero
+                   READ fichero-file NEXT RECORD
+                       AT END
+                           SET fin-fichero TO TRUE
+                       NOT AT END
+                           ADD 1 TO ws-total-registros
+                   END-READ
+               END-PERFORM.
+               CLOSE fichero-file.
+
        END PROGRAM program.
