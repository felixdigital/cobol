@@ -1,22 +1,42 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. programa.
-       
+
        ENVIRONMENT DIVISION.
-       
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT OPTIONAL PERSONAS-FILE
+                   ASSIGN TO "personas.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+           FILE SECTION.
+               FD PERSONAS-FILE.
+                   01 PERSONA-REG.
+                       05 PERSONA-LOG-FECHA    PIC 9(8).
+                       05 PERSONA-LOG-HORA     PIC 9(6).
+                       05 PERSONA-LOG-SEQ      PIC 9(5).
+                       05 PERSONA-NOMBRE       PIC X(12).
+                       05 PERSONA-APELLIDOS    PIC X(12).
+                       05 PERSONA-EDAD         PIC 99.
+
        WORKING-STORAGE SECTION.
            77 NOMBRE PIC X(12) VALUE SPACES.
            77 APELLIDOS PIC X(12) VALUE SPACES.
            77 EDAD PIC 99 VALUE 0.
 
+           01 WS-EOF-SCAN PIC X VALUE 'N'.
+               88 FIN-SCAN VALUE 'S'.
+           01 WS-TOTAL-REGISTROS PIC 9(5) VALUE ZERO.
+
        PROCEDURE DIVISION.
 
            PERFORM MAIN.
            MAIN.
               PERFORM SOLICITA-DATOS.
               PERFORM MUESTRA-DATOS.
+              PERFORM GRABAR-PERSONA.
               STOP RUN.
-          
+
            SOLICITA-DATOS.
                DISPLAY "NOMBRE:".
                ACCEPT NOMBRE.
@@ -24,10 +44,39 @@
                ACCEPT APELLIDOS.
                DISPLAY "EDAD:".
                ACCEPT EDAD.
-           
+
            MUESTRA-DATOS.
                DISPLAY NOMBRE , " " , APELLIDOS , " " , EDAD.
-              
-      
-       
+
+           GRABAR-PERSONA.
+      *>   PERSISTE LA PANTALLA DE CAPTURA EN PERSONAS-FILE, PARA QUE
+      *>   PUEDA SERVIR DE PASO COMUN DE ALTA DE PERSONA
+               PERFORM CONTAR-REGISTROS.
+
+               MOVE FUNCTION CURRENT-DATE (1:8) TO PERSONA-LOG-FECHA.
+               MOVE FUNCTION CURRENT-DATE (9:6) TO PERSONA-LOG-HORA.
+               COMPUTE PERSONA-LOG-SEQ = WS-TOTAL-REGISTROS + 1.
+               MOVE NOMBRE TO PERSONA-NOMBRE.
+               MOVE APELLIDOS TO PERSONA-APELLIDOS.
+               MOVE EDAD TO PERSONA-EDAD.
+
+               OPEN EXTEND PERSONAS-FILE.
+               WRITE PERSONA-REG.
+               CLOSE PERSONAS-FILE.
+
+           CONTAR-REGISTROS.
+               MOVE 'N' TO WS-EOF-SCAN.
+               MOVE ZERO TO WS-TOTAL-REGISTROS.
+
+               OPEN INPUT PERSONAS-FILE.
+               PERFORM UNTIL FIN-SCAN
+                   READ PERSONAS-FILE NEXT RECORD
+                       AT END
+                           SET FIN-SCAN TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-TOTAL-REGISTROS
+                   END-READ
+               END-PERFORM.
+               CLOSE PERSONAS-FILE.
+
        END PROGRAM programa.
