@@ -2,29 +2,34 @@
        PROGRAM-ID. program.
 
        ENVIRONMENT DIVISION.
-           
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-           77 arr PIC 9(2) OCCURS 5 TIMES.
+           77 arr PIC 9(8) OCCURS 5 TIMES.
            77 i  PIC 9(2) VALUE ZEROS.
 
+           01 WS-SECUENCIA-NOMBRE PIC X(10) VALUE "DEMO".
+           01 WS-SECUENCIA-VALOR  PIC 9(8).
+
        PROCEDURE DIVISION.
            PERFORM MAIN.
-           
-           MAIN. 
-               
-               MOVE 1 TO i. 
+
+           MAIN.
+
+               MOVE 1 TO i.
                PERFORM 5 TIMES
-                   MOVE 10 TO arr(i)
+                   CALL "siguientesecuencia" USING WS-SECUENCIA-NOMBRE
+                       WS-SECUENCIA-VALOR
+                   MOVE WS-SECUENCIA-VALOR TO arr(i)
                    ADD 1 TO i
                END-PERFORM.
 
-               MOVE 1 TO i. 
+               MOVE 1 TO i.
                PERFORM 5 TIMES
                    DISPLAY arr(i)
                    ADD 1 TO i
                END-PERFORM.
-               
+
                STOP RUN.
 
        END PROGRAM program.
