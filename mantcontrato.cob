@@ -0,0 +1,200 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. mantcontrato.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT OPTIONAL CONTRATO-FILE
+                   ASSIGN TO "contrato.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+                   SELECT CONTRATO-FILE-TMP
+                   ASSIGN TO "contrato.dat.tmp"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+               FD CONTRATO-FILE.
+                   01 CONTRATO-FILE-LINE PIC X(80).
+
+               FD CONTRATO-FILE-TMP.
+                   01 CONTRATO-FILE-TMP-LINE PIC X(80).
+
+           WORKING-STORAGE SECTION.
+
+               01 OPCION PIC X(1).
+                   88 OPCION-ALTA VALUE "A".
+                   88 OPCION-CAMBIO VALUE "C".
+                   88 OPCION-BAJA VALUE "B".
+                   88 OPCION-SALIR VALUE "S".
+
+               01 EOF PIC X VALUE 'N'.
+               01 WS-CODIGO-BUSCADO PIC X(10).
+               01 WS-ENCONTRADO PIC X VALUE 'N'.
+                   88 REGISTRO-ENCONTRADO VALUE 'S'.
+
+               01 WS-SECUENCIA-NOMBRE PIC X(10) VALUE "CONTRATO".
+               01 WS-SECUENCIA-VALOR  PIC 9(8).
+               01 WS-CODIGO-SEQ       PIC 9(8).
+               01 WS-IMP-LIM-NUEVO    PIC 9(7)V99.
+
+               COPY copycont.
+
+       PROCEDURE DIVISION.
+
+           PERFORM MAIN.
+
+           MAIN.
+               PERFORM UNTIL OPCION-SALIR
+                   DISPLAY " "
+                   DISPLAY "MANTENIMIENTO DE CONTRATOS"
+                   DISPLAY "  A - Alta de contrato"
+                   DISPLAY "  C - Cambio de contrato"
+                   DISPLAY "  B - Baja (inactivar) contrato"
+                   DISPLAY "  S - Salir"
+                   DISPLAY "Opcion: " WITH NO ADVANCING
+                   ACCEPT OPCION
+
+                   EVALUATE TRUE
+                       WHEN OPCION-ALTA
+                           PERFORM ALTA-CONTRATO
+                       WHEN OPCION-CAMBIO
+                           PERFORM CAMBIO-CONTRATO
+                       WHEN OPCION-BAJA
+                           PERFORM BAJA-CONTRATO
+                       WHEN OPCION-SALIR
+                           CONTINUE
+                       WHEN OTHER
+                           DISPLAY "Opcion no valida"
+                   END-EVALUATE
+               END-PERFORM.
+
+               STOP RUN.
+
+           ALTA-CONTRATO.
+               INITIALIZE CONTRATO-REG.
+               SET CONTRATO-ACTIVO TO TRUE.
+
+               CALL "siguientesecuencia" USING WS-SECUENCIA-NOMBRE
+                   WS-SECUENCIA-VALOR.
+               MOVE WS-SECUENCIA-VALOR TO WS-CODIGO-SEQ.
+      *>   PREFIJO "CT" PARA QUE VALIDAR-CONTRATO (TEST.COB) ACEPTE EL
+      *>   FORMATO: EXIGE QUE CODIGO NO SEA COMPLETAMENTE NUMERICO
+               STRING "CT" DELIMITED BY SIZE
+                   WS-CODIGO-SEQ DELIMITED BY SIZE
+                   INTO CODIGO
+               END-STRING.
+               DISPLAY "Codigo asignado: " CODIGO.
+
+               DISPLAY "NIF (9, con letra): " WITH NO ADVANCING.
+               ACCEPT NIF.
+               DISPLAY "Nombre: " WITH NO ADVANCING.
+               ACCEPT NOMBRE.
+               DISPLAY "Importe limite: " WITH NO ADVANCING.
+               ACCEPT IMP-LIM.
+               DISPLAY "Ano fin contrato (AAAA): " WITH NO ADVANCING.
+               ACCEPT YEAR.
+               DISPLAY "Mes fin contrato (MM): " WITH NO ADVANCING.
+               ACCEPT MONTH.
+               DISPLAY "Dia fin contrato (DD): " WITH NO ADVANCING.
+               ACCEPT DAYM.
+
+               MOVE CONTRATO-REG TO CONTRATO-FILE-LINE.
+
+               OPEN EXTEND CONTRATO-FILE.
+               WRITE CONTRATO-FILE-LINE.
+               CLOSE CONTRATO-FILE.
+
+               DISPLAY "Contrato " CODIGO " dado de alta.".
+
+           CAMBIO-CONTRATO.
+               DISPLAY "Codigo del contrato a cambiar: "
+                   WITH NO ADVANCING.
+               ACCEPT WS-CODIGO-BUSCADO.
+               DISPLAY "Nuevo importe limite: " WITH NO ADVANCING.
+               ACCEPT WS-IMP-LIM-NUEVO.
+
+               MOVE 'N' TO WS-ENCONTRADO.
+               MOVE 'N' TO EOF.
+
+               OPEN INPUT CONTRATO-FILE.
+               OPEN OUTPUT CONTRATO-FILE-TMP.
+
+               PERFORM UNTIL EOF = 'S'
+                   READ CONTRATO-FILE
+                       AT END
+                           MOVE 'S' TO EOF
+                       NOT AT END
+                           MOVE CONTRATO-FILE-LINE TO CONTRATO-REG
+                           IF CODIGO = WS-CODIGO-BUSCADO
+                               SET REGISTRO-ENCONTRADO TO TRUE
+                               MOVE WS-IMP-LIM-NUEVO TO IMP-LIM
+                               MOVE CONTRATO-REG TO
+                                   CONTRATO-FILE-TMP-LINE
+                           ELSE
+                               MOVE CONTRATO-FILE-LINE
+                                   TO CONTRATO-FILE-TMP-LINE
+                           END-IF
+                           WRITE CONTRATO-FILE-TMP-LINE
+                   END-READ
+               END-PERFORM.
+
+               CLOSE CONTRATO-FILE.
+               CLOSE CONTRATO-FILE-TMP.
+
+               IF REGISTRO-ENCONTRADO
+                   CALL "CBL_DELETE_FILE" USING "contrato.dat"
+                   CALL "CBL_RENAME_FILE" USING
+                       "contrato.dat.tmp" "contrato.dat"
+                   DISPLAY "Contrato " WS-CODIGO-BUSCADO " actualizado."
+               ELSE
+                   CALL "CBL_DELETE_FILE" USING "contrato.dat.tmp"
+                   DISPLAY "Contrato " WS-CODIGO-BUSCADO
+                       " no encontrado."
+               END-IF.
+
+           BAJA-CONTRATO.
+               DISPLAY "Codigo del contrato a inactivar: "
+                   WITH NO ADVANCING.
+               ACCEPT WS-CODIGO-BUSCADO.
+
+               MOVE 'N' TO WS-ENCONTRADO.
+               MOVE 'N' TO EOF.
+
+               OPEN INPUT CONTRATO-FILE.
+               OPEN OUTPUT CONTRATO-FILE-TMP.
+
+               PERFORM UNTIL EOF = 'S'
+                   READ CONTRATO-FILE
+                       AT END
+                           MOVE 'S' TO EOF
+                       NOT AT END
+                           MOVE CONTRATO-FILE-LINE TO CONTRATO-REG
+                           IF CODIGO = WS-CODIGO-BUSCADO
+                               SET REGISTRO-ENCONTRADO TO TRUE
+                               SET CONTRATO-INACTIVO TO TRUE
+                               MOVE CONTRATO-REG TO
+                                   CONTRATO-FILE-TMP-LINE
+                           ELSE
+                               MOVE CONTRATO-FILE-LINE
+                                   TO CONTRATO-FILE-TMP-LINE
+                           END-IF
+                           WRITE CONTRATO-FILE-TMP-LINE
+                   END-READ
+               END-PERFORM.
+
+               CLOSE CONTRATO-FILE.
+               CLOSE CONTRATO-FILE-TMP.
+
+               IF REGISTRO-ENCONTRADO
+                   CALL "CBL_DELETE_FILE" USING "contrato.dat"
+                   CALL "CBL_RENAME_FILE" USING
+                       "contrato.dat.tmp" "contrato.dat"
+                   DISPLAY "Contrato " WS-CODIGO-BUSCADO " inactivado."
+               ELSE
+                   CALL "CBL_DELETE_FILE" USING "contrato.dat.tmp"
+                   DISPLAY "Contrato " WS-CODIGO-BUSCADO
+                       " no encontrado."
+               END-IF.
+
+       END PROGRAM mantcontrato.
