@@ -0,0 +1,44 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-PRINCIPAL.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 OPTION PIC X(5).
+
+       PROCEDURE DIVISION.
+
+           PERFORM MAIN.
+
+           MAIN.
+               DISPLAY "Para salir introduce 'salir' en la consola".
+               DISPLAY "MENU PRINCIPAL".
+               DISPLAY "  1 - Ventas de tienda"
+               DISPLAY "  2 - Validacion de contratos"
+               DISPLAY "  3 - Consulta de clientes"
+               DISPLAY "  4 - Consulta de empleados"
+               DISPLAY "Elige una opcion (1-4):" WITH NO ADVANCING.
+               ACCEPT OPTION.
+
+               IF OPTION = 'salir' OR OPTION = 'SALIR'
+                   STOP RUN
+               ELSE
+                   EVALUATE OPTION
+                       WHEN '1'
+                           CALL "SHOP-VENTAS"
+                       WHEN '2'
+                           CALL "CONTRATO-VALIDACION"
+                       WHEN '3'
+                           CALL "CLIENTES-CONSULTA"
+                       WHEN '4'
+                           CALL "EMPLEADOS-CONSULTA"
+                       WHEN OTHER
+                           DISPLAY "Opcion no valida"
+                   END-EVALUATE
+
+                   PERFORM MAIN
+               END-IF.
+
+       END PROGRAM MENU-PRINCIPAL.
