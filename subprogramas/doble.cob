@@ -7,12 +7,20 @@
 
            LINKAGE SECTION.
                77  numero PIC 9(4).
+               77  resultado PIC 9(4).
+               77  overflow-flag PIC X.
+                   88  doble-overflow VALUE 'S'.
+                   88  doble-ok VALUE 'N'.
 
-       PROCEDURE DIVISION USING numero.
-           COMPUTE result = numero * 2.
+       PROCEDURE DIVISION USING numero resultado overflow-flag.
+           SET doble-ok TO TRUE.
+           COMPUTE result = numero * 2
+               ON SIZE ERROR
+                   SET doble-overflow TO TRUE
+               NOT ON SIZE ERROR
+                   MOVE result TO resultado
+           END-COMPUTE.
            MOVE result TO RETURN-CODE.
            GOBACK.
 
        END PROGRAM doble.
-           
-           
