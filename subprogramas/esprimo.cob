@@ -0,0 +1,27 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. esprimo.
+
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+               77  result PIC 9(3).
+               77  modulus PIC 9(3).
+               77  j PIC 9(3).
+
+           LINKAGE SECTION.
+               77  numero PIC 9(3).
+               77  es-primo PIC X.
+                   88  numero-es-primo VALUE 'S'.
+                   88  numero-no-primo VALUE 'N'.
+
+       PROCEDURE DIVISION USING numero es-primo.
+           SET numero-es-primo TO TRUE.
+           PERFORM VARYING j FROM 2 BY 1
+                   UNTIL j > numero / 2 OR numero-no-primo
+               DIVIDE numero BY j GIVING result REMAINDER modulus
+               IF modulus = 0
+                   SET numero-no-primo TO TRUE
+               END-IF
+           END-PERFORM.
+           GOBACK.
+
+       END PROGRAM esprimo.
