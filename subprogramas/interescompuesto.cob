@@ -0,0 +1,39 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. interescompuesto.
+
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+               77  monto PIC S9(8)V9(2).
+               77  n PIC 9(3).
+
+           LINKAGE SECTION.
+               77  principal PIC S9(8)V9(2).
+               77  tasa PIC 9V9(4).
+               77  periodos PIC 9(3).
+               77  monto-final PIC S9(8)V9(2).
+               77  overflow-flag PIC X.
+                   88  interes-overflow VALUE 'S'.
+                   88  interes-ok VALUE 'N'.
+
+       PROCEDURE DIVISION USING principal tasa periodos monto-final
+               overflow-flag.
+      *>   MONTO = PRINCIPAL * (1 + TASA) ELEVADO A PERIODOS,
+      *>   CAPITALIZANDO UN PERIODO POR ITERACION
+           SET interes-ok TO TRUE.
+           MOVE principal TO monto.
+           MOVE 0 TO n.
+           PERFORM CAPITALIZAR-PERIODO
+               UNTIL n >= periodos OR interes-overflow.
+           IF interes-ok
+               MOVE monto TO monto-final
+           END-IF.
+           GOBACK.
+
+           CAPITALIZAR-PERIODO.
+               COMPUTE monto ROUNDED = monto * (1 + tasa)
+                   ON SIZE ERROR
+                       SET interes-overflow TO TRUE
+               END-COMPUTE.
+               ADD 1 TO n.
+
+       END PROGRAM interescompuesto.
