@@ -0,0 +1,44 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ordenar.
+
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+               77  aux PIC 9(9).
+               77  i PIC 9(4).
+               77  j PIC 9(4).
+               77  k PIC 9(4).
+
+           LINKAGE SECTION.
+               77  tam-tabla PIC 9(4).
+               01  tabla-numeros.
+                   05  tabla-elemento PIC 9(9) OCCURS 1 TO 500 TIMES
+                           DEPENDING ON tam-tabla.
+               77  orden PIC X.
+                   88  orden-descendente VALUE 'D'.
+                   88  orden-ascendente VALUE 'A'.
+
+       PROCEDURE DIVISION USING tam-tabla tabla-numeros orden.
+      *>   ORDEN = 'D' PARA UN RANKING TOP-N (MAYOR A MENOR),
+      *>   CUALQUIER OTRO VALOR ORDENA ASCENDENTE
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > tam-tabla - 1
+               COMPUTE k = i + 1
+               PERFORM VARYING j FROM k BY 1 UNTIL j > tam-tabla
+                   IF orden-descendente
+                       IF tabla-elemento(i) < tabla-elemento(j)
+                           PERFORM INTERCAMBIAR
+                       END-IF
+                   ELSE
+                       IF tabla-elemento(i) > tabla-elemento(j)
+                           PERFORM INTERCAMBIAR
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+           GOBACK.
+
+           INTERCAMBIAR.
+               MOVE tabla-elemento(j) TO aux.
+               MOVE tabla-elemento(i) TO tabla-elemento(j).
+               MOVE aux TO tabla-elemento(i).
+
+       END PROGRAM ordenar.
