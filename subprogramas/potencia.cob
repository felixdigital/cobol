@@ -0,0 +1,35 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. potencia.
+
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+               77  result PIC 9(9).
+               77  i PIC 9(4).
+
+           LINKAGE SECTION.
+               77  base PIC 9(4).
+               77  exponente PIC 9(4).
+               77  resultado PIC 9(9).
+               77  overflow-flag PIC X.
+                   88  potencia-overflow VALUE 'S'.
+                   88  potencia-ok VALUE 'N'.
+
+       PROCEDURE DIVISION USING base exponente resultado overflow-flag.
+           SET potencia-ok TO TRUE.
+           MOVE 1 TO result.
+           MOVE 0 TO i.
+           PERFORM CALCULAR-POTENCIA
+               UNTIL i >= exponente OR potencia-overflow.
+           IF potencia-ok
+               MOVE result TO resultado
+           END-IF.
+           GOBACK.
+
+           CALCULAR-POTENCIA.
+               COMPUTE result = result * base
+                   ON SIZE ERROR
+                       SET potencia-overflow TO TRUE
+               END-COMPUTE.
+               ADD 1 TO i.
+
+       END PROGRAM potencia.
