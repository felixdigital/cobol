@@ -4,18 +4,31 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
            77  numero PIC 9(4).
-          
+           77  resultado PIC 9(4).
+           77  overflow-flag PIC X.
+               88  doble-overflow VALUE 'S'.
+
        PROCEDURE DIVISION.
-           
+
            MOVE 5 TO numero.
-           CALL 'doble' USING numero.
-           DISPLAY return-code.
+           CALL 'doble' USING numero resultado overflow-flag.
+           PERFORM MOSTRAR-RESULTADO.
 
            MOVE 3 TO numero.
-           CALL 'doble' USING numero.
-           DISPLAY return-code.
-           
+           CALL 'doble' USING numero resultado overflow-flag.
+           PERFORM MOSTRAR-RESULTADO.
+
+           MOVE 9999 TO numero.
+           CALL 'doble' USING numero resultado overflow-flag.
+           PERFORM MOSTRAR-RESULTADO.
 
            STOP RUN.
 
-       END PROGRAM principal.    
+           MOSTRAR-RESULTADO.
+               IF doble-overflow
+                   DISPLAY "EL DOBLE DE " numero " DESBORDA EL CAMPO"
+               ELSE
+                   DISPLAY resultado
+               END-IF.
+
+       END PROGRAM principal.
