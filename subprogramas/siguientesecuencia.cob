@@ -0,0 +1,53 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. siguientesecuencia.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT SECUENCIAS-FILE ASSIGN TO "secuencias.dat"
+                   ORGANIZATION INDEXED
+                   ACCESS MODE DYNAMIC
+                   RECORD KEY IS SECUENCIA-NOMBRE
+                   STATUS ST-SECUENCIA.
+
+       DATA DIVISION.
+           FILE SECTION.
+               FD SECUENCIAS-FILE.
+                   01 SECUENCIA-REG.
+                       05 SECUENCIA-NOMBRE PIC X(10).
+                       05 SECUENCIA-VALOR  PIC 9(8).
+
+           WORKING-STORAGE SECTION.
+               77 ST-SECUENCIA PIC X(2).
+
+           LINKAGE SECTION.
+               77 LK-SECUENCIA-NOMBRE PIC X(10).
+               77 LK-SECUENCIA-VALOR  PIC 9(8).
+
+       PROCEDURE DIVISION USING LK-SECUENCIA-NOMBRE
+               LK-SECUENCIA-VALOR.
+
+           OPEN I-O SECUENCIAS-FILE.
+           IF ST-SECUENCIA = "35"
+               OPEN OUTPUT SECUENCIAS-FILE
+               CLOSE SECUENCIAS-FILE
+               OPEN I-O SECUENCIAS-FILE
+           END-IF.
+
+           MOVE LK-SECUENCIA-NOMBRE TO SECUENCIA-NOMBRE.
+           READ SECUENCIAS-FILE
+               INVALID KEY
+                   MOVE 1 TO SECUENCIA-VALOR
+                   WRITE SECUENCIA-REG
+               NOT INVALID KEY
+                   ADD 1 TO SECUENCIA-VALOR
+                   REWRITE SECUENCIA-REG
+           END-READ.
+
+           MOVE SECUENCIA-VALOR TO LK-SECUENCIA-VALOR.
+
+           CLOSE SECUENCIAS-FILE.
+
+           GOBACK.
+
+       END PROGRAM siguientesecuencia.
