@@ -1,139 +1,430 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. program.
-           
+       PROGRAM-ID. CONTRATO-VALIDACION.
+
        ENVIRONMENT DIVISION.
            CONFIGURATION SECTION.
-           
+               SPECIAL-NAMES.
+                   DECIMAL-POINT IS COMMA.
+
            INPUT-OUTPUT SECTION.
                FILE-CONTROL.
                    SELECT OPTIONAL CONTRATO-FILE
                    ASSIGN TO "contrato.dat"
-                   ORGANIZATION IS LINE SEQUENTIAL. 
-      
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+                   SELECT EXCEPCIONES-FILE
+                   ASSIGN TO "contrato-exceptions.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+                   SELECT OPTIONAL PARAMETROS-FILE
+                   ASSIGN TO "contrato-parametros.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+                   SELECT LISTADO-FILE
+                   ASSIGN TO "contrato-listado.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+                   SELECT JOB-LOG-FILE
+                   ASSIGN TO "job-log.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
            FILE SECTION.
                FD CONTRATO-FILE.
                    01 CONTRATO-FILE-LINE PIC X(80).
+
+               FD EXCEPCIONES-FILE.
+                   01 EXCEPCION-REG.
+                       05 EXC-CODIGO PIC X(10).
+                       05 FILLER PIC X(1) VALUE SPACE.
+                       05 EXC-RAZON PIC X(4).
+                       05 FILLER PIC X(1) VALUE SPACE.
+                       05 EXC-MENSAJE PIC X(50).
+
+               FD PARAMETROS-FILE.
+                   01 PARAMETROS-FILE-LINE PIC X(22).
+
+               FD LISTADO-FILE.
+                   01 LISTADO-LINE PIC X(120).
+
+               FD JOB-LOG-FILE.
+                   COPY copyjoblog.
+
            WORKING-STORAGE SECTION.
-               
+
                01 VARIABLES.
-                   05 EOF PIC X VALUE 'N'. 
-                   05 ERROR-DATE PIC X VALUE 'N'. 
+                   05 EOF PIC X VALUE 'N'.
+                   05 ERROR-DATE PIC X VALUE 'N'.
                    05 DAY-NUMERIC PIC 99.
                    05 MONTH-NUMERIC PIC 99.
                    05 YEAR-NUMERIC PIC 9999.
-               
+
+               01 WS-CONTRATO-VALIDO PIC X VALUE 'S'.
+                   88 CONTRATO-OK VALUE 'S'.
+                   88 CONTRATO-RECHAZADO VALUE 'N'.
+
+               01 WS-IMP-LIM-ED PIC Z.ZZZ.ZZ9,99.
+
+               01 WS-CONTADORES.
+                   05 WS-LEIDOS PIC 9(6) VALUE ZERO.
+                   05 WS-ACEPTADOS PIC 9(6) VALUE ZERO.
+                   05 WS-RECHAZADOS PIC 9(6) VALUE ZERO.
+
+               01 WS-NIF-NUM PIC 9(8).
+               01 WS-NIF-RESULT PIC 9(6).
+               01 WS-NIF-MOD PIC 99.
+               01 WS-NIF-LETRA PIC X(1).
+
+               01 WS-DIAS-EN-MES-LITERAL PIC X(24)
+                   VALUE "312831303130313130313031".
+               01 WS-DIAS-EN-MES REDEFINES WS-DIAS-EN-MES-LITERAL.
+                   05 WS-DIAS-MES PIC 99 OCCURS 12 TIMES.
+               01 WS-DIAS-MES-ACTUAL PIC 99.
+               01 WS-ANO-BISIESTO PIC X VALUE 'N'.
+                   88 ES-BISIESTO VALUE 'S'.
+
+               01 WS-FEC-FIN-NUM PIC 9(8).
+               01 WS-FEC-FIN-INT PIC S9(9) COMP.
+               01 WS-HOY.
+                   05 WS-HOY-AAAAMMDD PIC 9(8).
+               01 WS-HOY-INT PIC S9(9) COMP.
+               01 WS-DIAS-RESTANTES PIC S9(6).
+               01 WS-CONTRATO-ESTADO-FECHA PIC X VALUE SPACE.
+                   88 FEC-FIN-VIGENTE VALUE 'V'.
+                   88 FEC-FIN-VENCIDA VALUE 'E'.
+                   88 FEC-FIN-A-RENOVAR VALUE 'R'.
+
+               01 PARM-REG.
+                   05 PARM-IMP-LIM-MIN PIC 9(9)V99 VALUE ZERO.
+                   05 PARM-IMP-LIM-MAX PIC 9(9)V99 VALUE 999999,99.
+
+               01 WS-YA-RECHAZADO PIC X VALUE 'N'.
+                   88 YA-SE-REGISTRO-RECHAZO VALUE 'S'.
+               01 WS-PRIMERA-RAZON PIC X(4).
+               01 WS-PRIMER-MENSAJE PIC X(50).
+
+               COPY copydni.
                COPY copycont.
-                             
+
        PROCEDURE DIVISION.
-           
+
            PERFORM MAIN.
            MAIN.
-            
+
+               PERFORM INICIALIZAR-PARAMETROS.
+
                OPEN INPUT CONTRATO-FILE.
+               OPEN OUTPUT EXCEPCIONES-FILE.
+               OPEN OUTPUT LISTADO-FILE.
+
+               MOVE "LISTADO DE VALIDACION DE CONTRATOS" TO LISTADO-LINE.
+               WRITE LISTADO-LINE.
+               MOVE "CONTRATOS ACEPTADOS" TO LISTADO-LINE.
+               WRITE LISTADO-LINE.
 
                DISPLAY " "
 
                PERFORM UNTIL EOF = 'S'
-                   READ CONTRATO-FILE 
-                       AT END 
+                   READ CONTRATO-FILE
+                       AT END
                           MOVE 'S' TO  EOF
                        NOT AT END
+                         ADD 1 TO WS-LEIDOS
                          INITIALIZE CONTRATO-REG
                          MOVE CONTRATO-FILE-LINE TO CONTRATO-REG
+                         SET CONTRATO-OK TO TRUE
+                         MOVE 'N' TO WS-YA-RECHAZADO
+                         MOVE SPACE TO WS-CONTRATO-ESTADO-FECHA
                          PERFORM VALIDAR-CONTRATO
                          PERFORM VALIDAR-NIF
                          PERFORM VALIDAR-IMP-LIM
-                         PERFORM VALIDAR-FECHA
+                         PERFORM VALIDAR-FECHA THRU VALIDAR-FECHA-EXIT
+                         PERFORM VALIDAR-ESTADO
+                         IF CONTRATO-OK
+                             ADD 1 TO WS-ACEPTADOS
+                             PERFORM MOSTRAR-DATOS
+                         ELSE
+                             ADD 1 TO WS-RECHAZADOS
+                             PERFORM MOSTRAR-RECHAZO
+                         END-IF
                          DISPLAY "======================"
                    END-READ
                END-PERFORM.
 
+               MOVE "CONTRATOS RECHAZADOS: VER "
+                   & "contrato-exceptions.dat PARA EL DETALLE"
+                   TO LISTADO-LINE.
+               WRITE LISTADO-LINE.
+               MOVE SPACES TO LISTADO-LINE.
+               WRITE LISTADO-LINE.
+               STRING "TOTAL LEIDOS: " WS-LEIDOS
+                   " ACEPTADOS: " WS-ACEPTADOS
+                   " RECHAZADOS: " WS-RECHAZADOS
+                   DELIMITED BY SIZE INTO LISTADO-LINE.
+               WRITE LISTADO-LINE.
+
                DISPLAY "Datos validados correctamente".
+               DISPLAY "Registros leidos:    " WS-LEIDOS.
+               DISPLAY "Registros aceptados: " WS-ACEPTADOS.
+               DISPLAY "Registros rechazados:" WS-RECHAZADOS.
 
                CLOSE CONTRATO-FILE.
-               STOP RUN.
+               CLOSE EXCEPCIONES-FILE.
+               CLOSE LISTADO-FILE.
+
+               PERFORM REGISTRAR-JOB-LOG.
+
+               GOBACK.
+
+           INICIALIZAR-PARAMETROS.
+      *>   VALORES POR DEFECTO SI NO EXISTE EL FICHERO DE PARAMETROS
+               MOVE ZERO TO PARM-IMP-LIM-MIN.
+               MOVE 999999,99 TO PARM-IMP-LIM-MAX.
+
+               OPEN INPUT PARAMETROS-FILE.
+               READ PARAMETROS-FILE
+                   NOT AT END
+                       MOVE PARAMETROS-FILE-LINE TO PARM-REG
+                   AT END
+                       CONTINUE
+               END-READ.
+               CLOSE PARAMETROS-FILE.
+
+           REGISTRAR-EXCEPCION.
+      *>   ESPERA EXC-RAZON Y EXC-MENSAJE YA CARGADOS POR EL CALLER
+               SET CONTRATO-RECHAZADO TO TRUE.
+               IF NOT YA-SE-REGISTRO-RECHAZO
+                   MOVE 'S' TO WS-YA-RECHAZADO
+                   MOVE EXC-RAZON TO WS-PRIMERA-RAZON
+                   MOVE EXC-MENSAJE TO WS-PRIMER-MENSAJE
+               END-IF.
+               MOVE CODIGO TO EXC-CODIGO.
+               WRITE EXCEPCION-REG.
 
            VALIDAR-CONTRATO.
                IF CODIGO (1:1) IS NUMERIC OR
                CODIGO(2:2) IS NUMERIC
                  DISPLAY "ERROR FORMATO CONTRATO: " CODIGO
-                 CLOSE CONTRATO-FILE
-                 STOP RUN      
+                 MOVE "COD1" TO EXC-RAZON
+                 MOVE "Formato de codigo de contrato invalido" TO
+                     EXC-MENSAJE
+                 PERFORM REGISTRAR-EXCEPCION
                ELSE
                  DISPLAY "FORMATO CONTRATO CORRECTO: " CODIGO
                END-IF.
            VALIDAR-NIF.
-                IF NIF (9:1) IS NUMERIC 
+                IF NIF (9:1) IS NUMERIC
                  DISPLAY "ERROR FORMATO NIF: " NIF
-                 CLOSE CONTRATO-FILE
-                 STOP RUN      
+                 MOVE "NIF1" TO EXC-RAZON
+                 MOVE "Letra de NIF invalida" TO EXC-MENSAJE
+                 PERFORM REGISTRAR-EXCEPCION
                ELSE
-                 DISPLAY "FORMATO NIF CORRECTO: " NIF
+                 IF NIF (1:8) IS NOT NUMERIC
+                   DISPLAY "ERROR NUMERO NIF: " NIF
+                   MOVE "NIF2" TO EXC-RAZON
+                   MOVE "Numero de NIF no numerico" TO EXC-MENSAJE
+                   PERFORM REGISTRAR-EXCEPCION
+                 ELSE
+                   MOVE NIF (1:8) TO WS-NIF-NUM
+                   DIVIDE WS-NIF-NUM BY 23
+                       GIVING WS-NIF-RESULT REMAINDER WS-NIF-MOD
+                   MOVE DNI-MOD-LETTER (WS-NIF-MOD + 1) TO WS-NIF-LETRA
+                   IF NIF (9:1) = WS-NIF-LETRA
+                     DISPLAY "FORMATO NIF CORRECTO: " NIF
+                   ELSE
+                     DISPLAY "ERROR LETRA NIF: " NIF
+                         " (ESPERADA " WS-NIF-LETRA ")"
+                     MOVE "NIF3" TO EXC-RAZON
+                     MOVE "Letra de NIF no coincide con el calculo"
+                         TO EXC-MENSAJE
+                     PERFORM REGISTRAR-EXCEPCION
+                   END-IF
+                 END-IF
                END-IF.
-           
+
            VALIDAR-IMP-LIM.
-               IF IMP-LIM  IS NUMERIC 
-                   DISPLAY "FORMATO IMPORTE CORRECTO: " IMP-LIM
-               ELSE 
+               IF IMP-LIM IS NOT NUMERIC
                    DISPLAY "ERROR IMPORTE NIF: " IMP-LIM
+                   MOVE "IMP1" TO EXC-RAZON
+                   MOVE "Importe limite no numerico" TO EXC-MENSAJE
+                   PERFORM REGISTRAR-EXCEPCION
+               ELSE
+                   IF IMP-LIM < PARM-IMP-LIM-MIN OR
+                      IMP-LIM > PARM-IMP-LIM-MAX
+                       DISPLAY "ERROR RANGO IMPORTE: " IMP-LIM
+                       MOVE "IMP2" TO EXC-RAZON
+                       MOVE "Importe limite fuera de politica"
+                           TO EXC-MENSAJE
+                       PERFORM REGISTRAR-EXCEPCION
+                   ELSE
+                       DISPLAY "FORMATO IMPORTE CORRECTO: " IMP-LIM
+                   END-IF
                END-IF.
 
            VALIDAR-FECHA.
                *>YEAR
                IF NOT (YEAR IS NUMERIC)
                    DISPLAY "ERROR (NO NUMERICO) FECHA/AÑO: " FEC-FIN
-                   CLOSE CONTRATO-FILE
-                   STOP RUN
+                   MOVE "FEC1" TO EXC-RAZON
+                   MOVE "Ano de FEC-FIN no numerico" TO EXC-MENSAJE
+                   PERFORM REGISTRAR-EXCEPCION
+                   GO TO VALIDAR-FECHA-EXIT
                END-IF.
 
                MOVE FUNCTION NUMVAL(YEAR) TO YEAR-NUMERIC
 
                IF YEAR-NUMERIC < 1900 OR YEAR-NUMERIC > 2150
-                   DISPLAY "ERROR RANGO FECHA/AÑO: " FEC-FIN 
-                   CLOSE CONTRATO-FILE
-                   STOP RUN
+                   DISPLAY "ERROR RANGO FECHA/AÑO: " FEC-FIN
+                   MOVE "FEC2" TO EXC-RAZON
+                   MOVE "Ano de FEC-FIN fuera de rango" TO EXC-MENSAJE
+                   PERFORM REGISTRAR-EXCEPCION
+                   GO TO VALIDAR-FECHA-EXIT
                END-IF.
 
                *>MONTH
                IF NOT (MONTH IS NUMERIC)
                    DISPLAY "ERROR (NO NUMERICO) FECHA/MES: " FEC-FIN
-                   CLOSE CONTRATO-FILE
-                   STOP RUN
+                   MOVE "FEC3" TO EXC-RAZON
+                   MOVE "Mes de FEC-FIN no numerico" TO EXC-MENSAJE
+                   PERFORM REGISTRAR-EXCEPCION
+                   GO TO VALIDAR-FECHA-EXIT
                END-IF.
 
                MOVE FUNCTION NUMVAL(MONTH) TO MONTH-NUMERIC
 
                IF MONTH-NUMERIC < 1 OR MONTH-NUMERIC > 12
-                   DISPLAY "ERROR RANGO FECHA/MES: " FEC-FIN 
-                   CLOSE CONTRATO-FILE
-                   STOP RUN
+                   DISPLAY "ERROR RANGO FECHA/MES: " FEC-FIN
+                   MOVE "FEC4" TO EXC-RAZON
+                   MOVE "Mes de FEC-FIN fuera de rango" TO EXC-MENSAJE
+                   PERFORM REGISTRAR-EXCEPCION
+                   GO TO VALIDAR-FECHA-EXIT
                END-IF.
 
                *>DAY
                IF NOT (DAYM IS NUMERIC)
                    DISPLAY "ERROR (NO NUMERICO) FECHA/DIA: " FEC-FIN
-                   CLOSE CONTRATO-FILE
-                   STOP RUN
+                   MOVE "FEC5" TO EXC-RAZON
+                   MOVE "Dia de FEC-FIN no numerico" TO EXC-MENSAJE
+                   PERFORM REGISTRAR-EXCEPCION
+                   GO TO VALIDAR-FECHA-EXIT
                END-IF.
 
                MOVE FUNCTION NUMVAL(DAYM) TO DAY-NUMERIC
 
                IF DAY-NUMERIC < 1 OR DAY-NUMERIC > 31
-                   DISPLAY "ERROR RANGO FECHA/DIA: " FEC-FIN 
-                   CLOSE CONTRATO-FILE
-                   STOP RUN
+                   DISPLAY "ERROR RANGO FECHA/DIA: " FEC-FIN
+                   MOVE "FEC6" TO EXC-RAZON
+                   MOVE "Dia de FEC-FIN fuera de rango" TO EXC-MENSAJE
+                   PERFORM REGISTRAR-EXCEPCION
+                   GO TO VALIDAR-FECHA-EXIT
+               END-IF.
+
+               *>DIA REAL DEL CALENDARIO (BISIESTO Y DIAS POR MES)
+               MOVE 'N' TO WS-ANO-BISIESTO.
+               IF (FUNCTION MOD(YEAR-NUMERIC, 4) = 0 AND
+                   FUNCTION MOD(YEAR-NUMERIC, 100) NOT = 0)
+                  OR FUNCTION MOD(YEAR-NUMERIC, 400) = 0
+                   SET ES-BISIESTO TO TRUE
+               END-IF.
+
+               MOVE WS-DIAS-MES (MONTH-NUMERIC) TO WS-DIAS-MES-ACTUAL.
+               IF MONTH-NUMERIC = 2 AND ES-BISIESTO
+                   MOVE 29 TO WS-DIAS-MES-ACTUAL
+               END-IF.
+
+               IF DAY-NUMERIC > WS-DIAS-MES-ACTUAL
+                   DISPLAY "ERROR FECHA INEXISTENTE: " FEC-FIN
+                   MOVE "FEC7" TO EXC-RAZON
+                   MOVE "Fecha no existe en el calendario"
+                       TO EXC-MENSAJE
+                   PERFORM REGISTRAR-EXCEPCION
+                   GO TO VALIDAR-FECHA-EXIT
                END-IF.
 
                DISPLAY "FORMATO FECHA CORRECTO: " FEC-FIN.
- 
-           MOSTRAR-DATOS.   
+
+               *>VENCIMIENTO / PROXIMA RENOVACION (NO RECHAZA EL REGISTRO)
+               MOVE FEC-FIN TO WS-FEC-FIN-NUM.
+               COMPUTE WS-FEC-FIN-INT =
+                   FUNCTION INTEGER-OF-DATE (WS-FEC-FIN-NUM).
+
+               MOVE FUNCTION CURRENT-DATE (1:8) TO WS-HOY-AAAAMMDD.
+               COMPUTE WS-HOY-INT =
+                   FUNCTION INTEGER-OF-DATE (WS-HOY-AAAAMMDD).
+
+               COMPUTE WS-DIAS-RESTANTES = WS-FEC-FIN-INT - WS-HOY-INT.
+
+               EVALUATE TRUE
+                   WHEN WS-DIAS-RESTANTES < 0
+                       SET FEC-FIN-VENCIDA TO TRUE
+                       DISPLAY "AVISO: CONTRATO VENCIDO " CODIGO
+                           " FEC-FIN: " FEC-FIN
+                   WHEN WS-DIAS-RESTANTES <= 30
+                       SET FEC-FIN-A-RENOVAR TO TRUE
+                       DISPLAY "AVISO: CONTRATO A RENOVAR " CODIGO
+                           " FEC-FIN: " FEC-FIN
+                   WHEN OTHER
+                       SET FEC-FIN-VIGENTE TO TRUE
+               END-EVALUATE.
+
+           VALIDAR-FECHA-EXIT.
+               EXIT.
+
+           VALIDAR-ESTADO.
+               IF NOT CONTRATO-ACTIVO AND NOT CONTRATO-SUSPENDIDO
+                  AND NOT CONTRATO-A-RENOVAR AND NOT CONTRATO-INACTIVO
+                   DISPLAY "ERROR ESTADO CONTRATO: " CODIGO
+                       " (" ESTADO-CONTRATO ")"
+                   MOVE "EST1" TO EXC-RAZON
+                   MOVE "Estado de contrato desconocido"
+                       TO EXC-MENSAJE
+                   PERFORM REGISTRAR-EXCEPCION
+               ELSE
+                   IF CONTRATO-ACTIVO AND
+                      (FEC-FIN-VENCIDA OR FEC-FIN-A-RENOVAR)
+                       DISPLAY "ACCION: CONTRATO " CODIGO
+                           " PENDIENTE DE RENOVACION"
+                   END-IF
+               END-IF.
+
+           MOSTRAR-DATOS.
+               MOVE IMP-LIM TO WS-IMP-LIM-ED.
+
                DISPLAY "CODIGO: " CODIGO WITH NO ADVANCING.
                DISPLAY " NIF: " NIF WITH NO ADVANCING.
                DISPLAY " NOMBRE: " NOMBRE WITH NO ADVANCING.
-               DISPLAY " IMP-LIM: " IMP-LIM WITH NO ADVANCING.
+               DISPLAY " IMP-LIM: " WS-IMP-LIM-ED WITH NO ADVANCING.
                DISPLAY " FEC-FIN: " FEC-FIN WITH NO ADVANCING.
-               DISPLAY " ". 
-               
-       END PROGRAM program.
+               DISPLAY " ".
+
+               MOVE SPACES TO LISTADO-LINE.
+               STRING "CODIGO: " CODIGO
+                   " NIF: " NIF
+                   " NOMBRE: " NOMBRE
+                   " IMP-LIM: " WS-IMP-LIM-ED
+                   " FEC-FIN: " FEC-FIN
+                   DELIMITED BY SIZE INTO LISTADO-LINE.
+               WRITE LISTADO-LINE.
+
+           MOSTRAR-RECHAZO.
+               MOVE SPACES TO LISTADO-LINE.
+               STRING "CODIGO: " CODIGO
+                   " RECHAZADO - " WS-PRIMERA-RAZON
+                   " " WS-PRIMER-MENSAJE
+                   DELIMITED BY SIZE INTO LISTADO-LINE.
+               WRITE LISTADO-LINE.
+
+           REGISTRAR-JOB-LOG.
+      *>   RESUMEN DE FIN DE EJECUCION COMUN A TODOS LOS PROGRAMAS BATCH
+               MOVE "CONTRATO-VALIDACION" TO JOB-LOG-PROGRAMA.
+               MOVE FUNCTION CURRENT-DATE (1:8) TO JOB-LOG-FECHA.
+               MOVE FUNCTION CURRENT-DATE (9:6) TO JOB-LOG-HORA.
+               MOVE WS-LEIDOS TO JOB-LOG-LEIDOS.
+               MOVE WS-ACEPTADOS TO JOB-LOG-ESCRITOS.
+               MOVE WS-RECHAZADOS TO JOB-LOG-RECHAZADOS.
+
+               OPEN EXTEND JOB-LOG-FILE.
+               WRITE JOB-LOG-REG.
+               CLOSE JOB-LOG-FILE.
 
+       END PROGRAM CONTRATO-VALIDACION.
